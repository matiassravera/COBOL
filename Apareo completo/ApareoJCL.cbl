@@ -19,10 +19,11 @@
            ORGANIZATION SEQUENTIAL                                      00190000
            ACCESS MODE SEQUENTIAL                                       00200000
            FILE STATUS IS FS-A.                                         00210000
-           SELECT ARCHIVO-B ASSIGN TO "SALDO"                           00220000
-           ORGANIZATION SEQUENTIAL                                      00230000
-           ACCESS MODE SEQUENTIAL                                       00240000
-           FILE STATUS IS FS-B.                                         00250000
+           SELECT ARCHIVO-B ASSIGN TO "SALDO"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS IDN OF REGISTRO-B
+           FILE STATUS IS FS-B.
            SELECT ARCHIVO-C ASSIGN TO "APAREO"                          00260000
            ORGANIZATION SEQUENTIAL                                      00270000
            ACCESS MODE SEQUENTIAL                                       00280000
@@ -31,6 +32,26 @@
            ORGANIZATION SEQUENTIAL                                      00310000
            ACCESS MODE SEQUENTIAL                                       00320000
            FILE STATUS IS FS-D.                                         00330000
+           SELECT ARCHIVO-F ASSIGN TO "SALDOSINCLIENTE"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-F.
+           SELECT ARCHIVO-G ASSIGN TO "SALDO-DEUDOR"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-G.
+           SELECT ARCHIVO-H ASSIGN TO "APAREO-CHECKPOINT"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-H.
+           SELECT ARCHIVO-E ASSIGN TO "APAREO-RESUMEN"                  00331000
+           ORGANIZATION SEQUENTIAL                                      00332000
+           ACCESS MODE SEQUENTIAL                                       00333000
+           FILE STATUS IS FS-E.                                         00334000
+           SELECT ARCHIVO-I ASSIGN TO "CLIENTES-DUPLICADOS"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-I.
        DATA DIVISION.                                                   00340000
        FILE SECTION.                                                    00350000
        FD  ARCHIVO-A.                                                   00360000
@@ -40,22 +61,88 @@
                03 NOMBRE   PIC X(10).                                   00400000
                03 APELLIDO PIC X(10).                                   00410000
                03 FILLER   PIC X(3).                                    00420000
+       01  REGISTRO-A-TRAILER.
+               03 TRAILER-ID-A    PIC X(10).
+               03 TRAILER-CANT-A  PIC 9(07).
        FD  ARCHIVO-B.                                                   00430000
        01  REGISTRO-B.                                                  00440000
                03 FILLER PIC X(15).                                     00450000
                03 IDN    PIC 9(5).                                      00460000
                03 FILLER PIC X(12).                                     00470000
-               03 SALDOS PIC 9(5).V99.                                  00480000
+               03 SALDOS PIC S9(5)V99.                                  00480000
+       01  REGISTRO-B-TRAILER.
+               03 FILLER         PIC X(15).
+               03 TRAILER-KEY-B  PIC 9(5).
+               03 FILLER         PIC X(12).
+               03 TRAILER-CANT-B PIC 9(07).
        FD  ARCHIVO-C.                                                   00490000
        01  REGISTRO-C.                                                  00500000
+               03 IDN      PIC 9(5).
                03 APELLIDO PIC X(10).                                   00510000
                03 NOMBRE   PIC X(10).                                   00520000
-               03 SALDOS   PIC 9(5).V99.                                00530000
+               03 SALDOS   PIC S9(5)V99.                                00530000
+       01  REGISTRO-C-TRAILER.                                          00531000
+               03 TRAILER-ID-C    PIC X(10).                            00532000
+               03 TRAILER-CANT-C  PIC 9(07).                            00533000
+               03 TRAILER-SALDO-C PIC S9(08)V99.                        00534000
        FD  ARCHIVO-D.                                                   00540000
        01  REGISTRO-D.                                                  00550000
                03 APELLIDO PIC X(10).                                   00560000
                03 NOMBRE   PIC X(10).                                   00570000
-               03 SALDOS   PIC 9(5).V99.                                00580000
+               03 SALDOS   PIC S9(5)V99.                                00580000
+               03 TIPO-REGISTRO PIC X(01).
+       01  REGISTRO-D-TRAILER.                                          00581000
+               03 TRAILER-ID-D    PIC X(10).                            00582000
+               03 TRAILER-CANT-D  PIC 9(07).                            00583000
+               03 TRAILER-SALDO-D PIC S9(08)V99.                        00584000
+       FD  ARCHIVO-F.
+       01  REGISTRO-F.
+               03 IDN      PIC 9(5).
+               03 SALDOS   PIC S9(5)V99.
+               03 TIPO-REGISTRO PIC X(01).
+       01  REGISTRO-F-TRAILER.
+               03 TRAILER-ID-F    PIC X(10).
+               03 TRAILER-CANT-F  PIC 9(07).
+               03 TRAILER-SALDO-F PIC S9(08)V99.
+       FD  ARCHIVO-G.
+       01  REGISTRO-G.
+               03 IDN      PIC 9(5).
+               03 APELLIDO PIC X(10).
+               03 NOMBRE   PIC X(10).
+               03 SALDOS   PIC S9(5)V99.
+       01  REGISTRO-G-TRAILER.
+               03 TRAILER-ID-G    PIC X(10).
+               03 TRAILER-CANT-G  PIC 9(07).
+               03 TRAILER-SALDO-G PIC S9(08)V99.
+       FD  ARCHIVO-H.
+       01  REGISTRO-H.
+               03 CKPT-IDN-A       PIC 9(5).
+               03 CKPT-IDN-B       PIC 9(5).
+               03 CKPT-LEIDOSA     PIC 9(3).
+               03 CKPT-LEIDOSB     PIC 9(3).
+               03 CKPT-CARGADOSC   PIC 9(3).
+               03 CKPT-CARGADOSD   PIC 9(3).
+               03 CKPT-CARGADOSF   PIC 9(3).
+               03 CKPT-CARGADOSG   PIC 9(3).
+               03 CKPT-TOTAL-SALDO-G PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-C PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-D PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-F PIC S9(08)V99.
+       FD  ARCHIVO-E.                                                   00585000
+       01  REGISTRO-E.                                                  00586000
+               03 RESUMEN-FECHA     PIC 9(6).                           00586100
+               03 RESUMEN-LEIDOSA   PIC 9(3).                           00586200
+               03 RESUMEN-LEIDOSB   PIC 9(3).                           00586300
+               03 RESUMEN-CARGADOSC PIC 9(3).                           00586400
+               03 RESUMEN-CARGADOSD PIC 9(3).                           00586500
+               03 RESUMEN-CARGADOSF PIC 9(3).
+               03 RESUMEN-CARGADOSG PIC 9(3).
+               03 RESUMEN-MULTIPLE  PIC X(01).
+       FD  ARCHIVO-I.
+       01  REGISTRO-I.
+               03 DUP-IDN      PIC 9(5).
+               03 DUP-NOMBRE   PIC X(10).
+               03 DUP-APELLIDO PIC X(10).
        WORKING-STORAGE SECTION.                                         00590000
        01  FS-A PIC X(2).                                               00600000
                88 FS-A-OK    VALUE "00".                                00610000
@@ -69,21 +156,78 @@
        01  FS-D PIC X(2).                                               00690000
                88 FS-D-OK    VALUE "00".                                00700000
                88 FS-D-EOF   VALUE "10".                                00710000
+       01  FS-E PIC X(2).                                               00711000
+               88 FS-E-OK    VALUE "00".                                00711100
+               88 FS-E-EOF   VALUE "10".                                00711200
+       01  FS-F PIC X(2).
+               88 FS-F-OK    VALUE "00".
+               88 FS-F-EOF   VALUE "10".
+       01  FS-G PIC X(2).
+               88 FS-G-OK    VALUE "00".
+               88 FS-G-EOF   VALUE "10".
+       01  FS-H PIC X(2).
+               88 FS-H-OK    VALUE "00".
+               88 FS-H-EOF   VALUE "10".
+       01  FS-I PIC X(2).
+               88 FS-I-OK    VALUE "00".
+               88 FS-I-EOF   VALUE "10".
        01  CONTADORES.                                                  00720000
-               03 LEIDOSA   PIC 9(3).                                   00730000
-               03 LEIDOSB   PIC 9(3).                                   00740000
-               03 CARGADOSC PIC 9(3).                                   00750000
-               03 CARGADOSD PIC 9(3).                                   00760000
+               03 LEIDOSA     PIC 9(3).                                 00730000
+               03 LEIDOSB     PIC 9(3).                                 00740000
+               03 CARGADOSC   PIC 9(3).                                 00750000
+               03 CARGADOSD   PIC 9(3).                                 00760000
+               03 CARGADOSF   PIC 9(3).
+               03 CARGADOSG   PIC 9(3).
+               03 TOTAL-SALDO-G PIC S9(08)V99.
+               03 TOTAL-SALDO-C PIC S9(08)V99.                          00761000
+               03 TOTAL-SALDO-D PIC S9(08)V99.                          00762000
+               03 TOTAL-SALDO-F PIC S9(08)V99.
+       01  VARIABLES-SECUENCIA.
+               03 WS-IDN-ANT-A PIC 9(5) VALUE ZERO.
+               03 WS-IDN-ANT-B PIC 9(5) VALUE ZERO.
+               03 WS-IDN-ANT-DUP PIC 9(5) VALUE ZERO.
+       01  WS-SALDO-MULTIPLE PIC X(01) VALUE "N".
+               88 HAY-SALDO-MULTIPLE VALUE "S".
+       01  VARIABLES-CONTROL-CONTEO.
+               03 WS-ESPERADOS-A PIC 9(07) VALUE ZERO.
+               03 WS-ESPERADOS-B PIC 9(07) VALUE ZERO.
+       01  VARIABLES-CHECKPOINT.
+               03 WS-CHECKPOINT-CADA PIC 9(3) VALUE 100.
+               03 WS-CHECKPOINT-CONT PIC 9(3) VALUE ZERO.
+               03 WS-MODO-RESTART    PIC X(01).
+                   88 WS-ES-RESTART  VALUE "S".
+       01  WS-ULTIMO-CHECKPOINT.
+               03 WS-CKPT-IDN-A     PIC 9(5) VALUE ZERO.
+               03 WS-CKPT-IDN-B     PIC 9(5) VALUE ZERO.
+               03 WS-CKPT-LEIDOSA   PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-LEIDOSB   PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSC PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSD PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSF PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSG PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-G PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-C PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-D PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-F PIC S9(08)V99 VALUE ZERO.
        PROCEDURE DIVISION.                                              00770000
            PERFORM 1000-INICIO THRU 1000-FIN-INICIO                     00780000
+           PERFORM 1050-VALIDAR-CLIENTES-DUPLICADOS
+              THRU 1050-FIN-VALIDAR-CLIENTES-DUPLICADOS
            PERFORM 1500-LEER-A THRU 1500-FIN-LEER-A                     00790000
            PERFORM 1600-LEER-B THRU 1600-FIN-LEER-B                     00800000
+           PERFORM 1200-REPOSICIONAR-RESTART
+              THRU 1200-FIN-REPOSICIONAR-RESTART
            PERFORM 2000-PROCESO UNTIL FS-A-EOF AND FS-B-EOF.            00810000
            PERFORM 3500-CIERRE-ARCHIVOS THRU 3500-FIN-CIERRE-ARCHIVOS.  00820000
            PERFORM 4000-MOSTRAR-DATOS THRU 4000-FIN-MOSTRAR-DATOS.      00830000
                                                                         00840000
        1000-INICIO.                                                     00850000
            INITIALIZE CONTADORES.                                       00860000
+           ACCEPT WS-MODO-RESTART FROM ENVIRONMENT "APAREO-RESTART".
+           IF WS-ES-RESTART
+               PERFORM 1100-LEER-ULTIMO-CHECKPOINT
+                  THRU 1100-FIN-LEER-ULTIMO-CHECKPOINT
+           END-IF.
            OPEN INPUT ARCHIVO-A.                                        00870000
            EVALUATE FS-A                                                00880000
                WHEN "00"                                                00890000
@@ -108,7 +252,11 @@
                     STOP RUN                                            01080000
            END-EVALUATE                                                 01090000
            .                                                            01100000
-           OPEN OUTPUT ARCHIVO-C.                                       01110000
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-C
+           ELSE
+               OPEN OUTPUT ARCHIVO-C
+           END-IF.
            EVALUATE FS-C                                                01120000
                WHEN "00"                                                01130000
                     CONTINUE                                            01140000
@@ -118,7 +266,11 @@
                     STOP RUN                                            01180000
            END-EVALUATE                                                 01190000
            .                                                            01200000
-           OPEN OUTPUT ARCHIVO-D.                                       01210000
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-D
+           ELSE
+               OPEN OUTPUT ARCHIVO-D
+           END-IF.
            EVALUATE FS-D                                                01220000
                WHEN "00"                                                01230000
                     CONTINUE                                            01240000
@@ -128,13 +280,154 @@
                     STOP RUN                                            01280000
            END-EVALUATE                                                 01290000
            .                                                            01300000
+           OPEN OUTPUT ARCHIVO-E.                                       01301000
+           EVALUATE FS-E                                                01302000
+               WHEN "00"                                                01303000
+                    CONTINUE                                            01304000
+               WHEN OTHER                                               01305000
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-E"               01306000
+                    DISPLAY "FILE STATUS ERROR " FS-E                   01307000
+                    STOP RUN                                            01308000
+           END-EVALUATE                                                 01309000
+           .                                                            01309100
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-F
+           ELSE
+               OPEN OUTPUT ARCHIVO-F
+           END-IF.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE
+           .
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-G
+           ELSE
+               OPEN OUTPUT ARCHIVO-G
+           END-IF.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE
+           .
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-H
+           ELSE
+               OPEN OUTPUT ARCHIVO-H
+           END-IF.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE
+           .
        1000-FIN-INICIO.                                                 01310000
            EXIT.                                                        01320000
+       1050-VALIDAR-CLIENTES-DUPLICADOS.
+           OPEN OUTPUT ARCHIVO-I
+           EVALUATE FS-I
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-I"
+                    DISPLAY "FILE STATUS ERROR " FS-I
+                    STOP RUN
+           END-EVALUATE.
+           MOVE ZERO TO WS-IDN-ANT-DUP.
+           PERFORM UNTIL FS-A-EOF
+               READ ARCHIVO-A
+               IF FS-A-OK
+                   IF IDN OF REGISTRO-A EQUAL WS-IDN-ANT-DUP
+                      AND WS-IDN-ANT-DUP NOT EQUAL ZERO
+                       PERFORM 1060-GRABAR-CLIENTE-DUPLICADO
+                   END-IF
+                   MOVE IDN OF REGISTRO-A TO WS-IDN-ANT-DUP
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-A.
+           CLOSE ARCHIVO-I.
+           OPEN INPUT ARCHIVO-A.
+           EVALUATE FS-A
+               WHEN "00"
+                    CONTINUE
+               WHEN "10"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-A"
+                    DISPLAY "FILE STATUS ERROR " FS-A
+                    STOP RUN
+           END-EVALUATE
+           .
+       1050-FIN-VALIDAR-CLIENTES-DUPLICADOS.
+           EXIT.
+       1060-GRABAR-CLIENTE-DUPLICADO.
+           MOVE IDN OF REGISTRO-A      TO DUP-IDN.
+           MOVE NOMBRE OF REGISTRO-A   TO DUP-NOMBRE.
+           MOVE APELLIDO OF REGISTRO-A TO DUP-APELLIDO.
+           WRITE REGISTRO-I.
+           EVALUATE FS-I
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR CLIENTES-DUPLICADOS"
+                    DISPLAY "FILE STATUS ERROR " FS-I
+           END-EVALUATE.
+       1060-FIN-GRABAR-CLIENTE-DUPLICADO.
+           EXIT.
+       1100-LEER-ULTIMO-CHECKPOINT.
+           OPEN INPUT ARCHIVO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    GO TO 1100-FIN-LEER-ULTIMO-CHECKPOINT
+           END-EVALUATE.
+           PERFORM UNTIL FS-H-EOF
+               READ ARCHIVO-H
+               IF FS-H-OK
+                   MOVE CKPT-IDN-A     TO WS-CKPT-IDN-A
+                   MOVE CKPT-IDN-B     TO WS-CKPT-IDN-B
+                   MOVE CKPT-LEIDOSA   TO WS-CKPT-LEIDOSA
+                   MOVE CKPT-LEIDOSB   TO WS-CKPT-LEIDOSB
+                   MOVE CKPT-CARGADOSC TO WS-CKPT-CARGADOSC
+                   MOVE CKPT-CARGADOSD TO WS-CKPT-CARGADOSD
+                   MOVE CKPT-CARGADOSF TO WS-CKPT-CARGADOSF
+                   MOVE CKPT-CARGADOSG TO WS-CKPT-CARGADOSG
+                   MOVE CKPT-TOTAL-SALDO-G TO WS-CKPT-TOTAL-SALDO-G
+                   MOVE CKPT-TOTAL-SALDO-C TO WS-CKPT-TOTAL-SALDO-C
+                   MOVE CKPT-TOTAL-SALDO-D TO WS-CKPT-TOTAL-SALDO-D
+                   MOVE CKPT-TOTAL-SALDO-F TO WS-CKPT-TOTAL-SALDO-F
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-H.
+       1100-FIN-LEER-ULTIMO-CHECKPOINT.
+           EXIT.
        1500-LEER-A.                                                     01330000
            READ ARCHIVO-A                                               01340000
            EVALUATE FS-A                                                01350000
                WHEN "00"                                                01360000
-                    ADD 1 TO LEIDOSA                                    01370000
+                    IF TRAILER-ID-A OF REGISTRO-A-TRAILER EQUAL
+                       "*TOTAL*"
+                        MOVE TRAILER-CANT-A OF REGISTRO-A-TRAILER
+                             TO WS-ESPERADOS-A
+                        MOVE 99999 TO IDN OF ARCHIVO-A
+                        MOVE "10"  TO FS-A
+                    ELSE
+                        ADD 1 TO LEIDOSA
+                         PERFORM 1550-VALIDAR-SEC-A
+                         PERFORM 1700-VERIFICAR-CHECKPOINT
+                    END-IF
                WHEN "10"                                                01380000
                     MOVE 99999 TO IDN OF ARCHIVO-A                      01390000
                WHEN OTHER                                               01400000
@@ -145,11 +438,29 @@
            .                                                            01450000
        1500-FIN-LEER-A.                                                 01460000
            EXIT.                                                        01470000
+       1550-VALIDAR-SEC-A.
+           IF IDN OF REGISTRO-A LESS THAN WS-IDN-ANT-A
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO CLIENTES"
+               DISPLAY "IDN FUERA DE ORDEN: " IDN OF REGISTRO-A
+               STOP RUN
+           END-IF.
+           MOVE IDN OF REGISTRO-A TO WS-IDN-ANT-A.
+       1550-FIN-VALIDAR-SEC-A.
+           EXIT.
        1600-LEER-B.                                                     01480000
-           READ ARCHIVO-B                                               01490000
+           READ ARCHIVO-B NEXT RECORD
            EVALUATE FS-B                                                01500000
                WHEN "00"                                                01510000
-                    ADD 1 TO LEIDOSB                                    01520000
+                    IF TRAILER-KEY-B OF REGISTRO-B-TRAILER EQUAL 99998
+                        MOVE TRAILER-CANT-B OF REGISTRO-B-TRAILER
+                             TO WS-ESPERADOS-B
+                        MOVE 99999 TO IDN OF ARCHIVO-B
+                        MOVE "10"  TO FS-B
+                    ELSE
+                        ADD 1 TO LEIDOSB                                01520000
+                         PERFORM 1650-VALIDAR-SEC-B
+                         PERFORM 1700-VERIFICAR-CHECKPOINT
+                    END-IF
                WHEN "10"                                                01530000
                     MOVE 99999 TO IDN OF ARCHIVO-B                      01540000
                WHEN OTHER                                               01550000
@@ -160,6 +471,119 @@
            .                                                            01600000
        1600-FIN-LEER-B.                                                 01610000
            EXIT.                                                        01620000
+       1650-VALIDAR-SEC-B.
+           IF IDN OF REGISTRO-B LESS THAN WS-IDN-ANT-B
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO SALDO"
+               DISPLAY "IDN FUERA DE ORDEN: " IDN OF REGISTRO-B
+               STOP RUN
+           END-IF.
+           IF IDN OF REGISTRO-B EQUAL WS-IDN-ANT-B
+              AND WS-IDN-ANT-B NOT EQUAL ZERO
+               MOVE "S" TO WS-SALDO-MULTIPLE
+           END-IF.
+           MOVE IDN OF REGISTRO-B TO WS-IDN-ANT-B.
+       1650-FIN-VALIDAR-SEC-B.
+           EXIT.
+       1700-VERIFICAR-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-CONT.
+           IF WS-CHECKPOINT-CONT >= WS-CHECKPOINT-CADA
+               PERFORM 1750-GRABA-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-CONT
+           END-IF.
+       1700-FIN-VERIFICAR-CHECKPOINT.
+           EXIT.
+       1750-GRABA-CHECKPOINT.
+           MOVE IDN OF REGISTRO-A TO CKPT-IDN-A.
+           MOVE IDN OF REGISTRO-B TO CKPT-IDN-B.
+           MOVE LEIDOSA           TO CKPT-LEIDOSA.
+           MOVE LEIDOSB           TO CKPT-LEIDOSB.
+           MOVE CARGADOSC         TO CKPT-CARGADOSC.
+           MOVE CARGADOSD         TO CKPT-CARGADOSD.
+           MOVE CARGADOSF         TO CKPT-CARGADOSF.
+           MOVE CARGADOSG         TO CKPT-CARGADOSG.
+           MOVE TOTAL-SALDO-G     TO CKPT-TOTAL-SALDO-G.
+           MOVE TOTAL-SALDO-C     TO CKPT-TOTAL-SALDO-C.
+           MOVE TOTAL-SALDO-D     TO CKPT-TOTAL-SALDO-D.
+           MOVE TOTAL-SALDO-F     TO CKPT-TOTAL-SALDO-F.
+           WRITE REGISTRO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE.
+       1750-FIN-GRABA-CHECKPOINT.
+           EXIT.
+       1200-REPOSICIONAR-RESTART.
+           IF WS-ES-RESTART
+               MOVE WS-CKPT-LEIDOSA   TO LEIDOSA
+               MOVE WS-CKPT-LEIDOSB   TO LEIDOSB
+               MOVE WS-CKPT-CARGADOSC TO CARGADOSC
+               MOVE WS-CKPT-CARGADOSD TO CARGADOSD
+               MOVE WS-CKPT-CARGADOSF TO CARGADOSF
+               MOVE WS-CKPT-CARGADOSG TO CARGADOSG
+               MOVE WS-CKPT-TOTAL-SALDO-G TO TOTAL-SALDO-G
+               MOVE WS-CKPT-TOTAL-SALDO-C TO TOTAL-SALDO-C
+               MOVE WS-CKPT-TOTAL-SALDO-D TO TOTAL-SALDO-D
+               MOVE WS-CKPT-TOTAL-SALDO-F TO TOTAL-SALDO-F
+               PERFORM UNTIL IDN OF REGISTRO-A >= WS-CKPT-IDN-A
+                          OR FS-A-EOF
+                   PERFORM 1560-LEER-A-RESTART
+               END-PERFORM
+               PERFORM UNTIL IDN OF REGISTRO-B >= WS-CKPT-IDN-B
+                          OR FS-B-EOF
+                   PERFORM 1660-LEER-B-RESTART
+               END-PERFORM
+           END-IF.
+       1200-FIN-REPOSICIONAR-RESTART.
+           EXIT.
+       1560-LEER-A-RESTART.
+           READ ARCHIVO-A
+           EVALUATE FS-A
+               WHEN "00"
+                    IF TRAILER-ID-A OF REGISTRO-A-TRAILER EQUAL
+                       "*TOTAL*"
+                        MOVE TRAILER-CANT-A OF REGISTRO-A-TRAILER
+                             TO WS-ESPERADOS-A
+                        MOVE 99999 TO IDN OF ARCHIVO-A
+                        MOVE "10"  TO FS-A
+                    ELSE
+                        PERFORM 1550-VALIDAR-SEC-A
+                    END-IF
+               WHEN "10"
+                    MOVE 99999 TO IDN OF ARCHIVO-A
+               WHEN OTHER
+                    DISPLAY "ERROR EN LECTURA ARCHIVO-A"
+                    DISPLAY "FILE STATUS ERROR " FS-A
+                    STOP RUN
+           END-EVALUATE
+           .
+       1560-FIN-LEER-A-RESTART.
+           EXIT.
+       1660-LEER-B-RESTART.
+           READ ARCHIVO-B NEXT RECORD
+           EVALUATE FS-B
+               WHEN "00"
+                    IF TRAILER-KEY-B OF REGISTRO-B-TRAILER EQUAL 99998
+                        MOVE TRAILER-CANT-B OF REGISTRO-B-TRAILER
+                             TO WS-ESPERADOS-B
+                        MOVE 99999 TO IDN OF ARCHIVO-B
+                        MOVE "10"  TO FS-B
+                    ELSE
+                        PERFORM 1650-VALIDAR-SEC-B
+                    END-IF
+               WHEN "10"
+                    MOVE 99999 TO IDN OF ARCHIVO-B
+               WHEN OTHER
+                    DISPLAY "ERROR EN LECTURA ARCHIVO-B"
+                    DISPLAY "FILE STATUS ERROR " FS-B
+                    STOP RUN
+           END-EVALUATE
+           .
+       1660-FIN-LEER-B-RESTART.
+           EXIT.
        2000-PROCESO.                                                    01630000
            IF IDN OF REGISTRO-A EQUAL IDN OF REGISTRO-B                 01640000
                    PERFORM 2500-ARMAR-C                                 01650000
@@ -171,7 +595,7 @@
                   PERFORM 3100-GRABA-D-DESDE-A                          01710000
                   PERFORM 1500-LEER-A                                   01720000
                ELSE                                                     01730000
-                  PERFORM 3200-GRABA-D-DESDE-B                          01740000
+                  PERFORM 3200-GRABA-F-DESDE-B                          01740000
                   PERFORM 1600-LEER-B                                   01750000
                END-IF                                                   01760000
            END-IF                                                       01770000
@@ -179,17 +603,36 @@
        2000-FIN-PROCESO.                                                01790000
            EXIT.                                                        01800000
        2500-ARMAR-C.                                                    01810000
+           MOVE IDN      OF REGISTRO-A TO IDN      OF REGISTRO-C
            MOVE APELLIDO OF REGISTRO-A TO APELLIDO OF REGISTRO-C        01820000
            MOVE NOMBRE   OF REGISTRO-A TO NOMBRE   OF REGISTRO-C        01830000
            MOVE SALDOS   OF REGISTRO-B TO SALDOS   OF REGISTRO-C.       01840000
        2500-FIN-ARMAR-C.                                                01850000
            EXIT.                                                        01860000
+       2600-ARMAR-D.
+           MOVE APELLIDO OF REGISTRO-A TO APELLIDO OF REGISTRO-D
+           MOVE NOMBRE   OF REGISTRO-A TO NOMBRE   OF REGISTRO-D
+           MOVE ZERO                  TO SALDOS   OF REGISTRO-D
+           MOVE "A"                   TO TIPO-REGISTRO OF REGISTRO-D.
+       2600-FIN-ARMAR-D.
+           EXIT.
+       2700-ARMAR-F.
+           MOVE IDN    OF REGISTRO-B TO IDN    OF REGISTRO-F
+           MOVE SALDOS OF REGISTRO-B TO SALDOS OF REGISTRO-F
+           MOVE "B"        TO TIPO-REGISTRO OF REGISTRO-F.
+       2700-FIN-ARMAR-F.
+           EXIT.
        3000-GRABA-C.                                                    01870000
            WRITE REGISTRO-C.                                            01880000
            EVALUATE FS-C                                                01890000
                WHEN "00"                                                01900000
                     ADD 1 TO CARGADOSC                                  01910000
+                    ADD SALDOS OF REGISTRO-C TO TOTAL-SALDO-C           01911000
                     CONTINUE                                            01920000
+                     IF SALDOS OF REGISTRO-C LESS THAN ZERO
+                         PERFORM 2800-ARMAR-G
+                         PERFORM 3600-GRABA-G
+                     END-IF
                WHEN OTHER                                               01930000
                     DISPLAY "ERROR EN ESCRITURA ARCHIVO-C"              01940000
                     DISPLAY "FILE STATUS ERROR " FS-C                   01950000
@@ -197,11 +640,34 @@
            END-EVALUATE.                                                01970000
        3000-FIN-GRABA-C.                                                01980000
            EXIT.                                                        01990000
+       2800-ARMAR-G.
+           MOVE IDN      OF REGISTRO-C TO IDN      OF REGISTRO-G
+           MOVE APELLIDO OF REGISTRO-C TO APELLIDO OF REGISTRO-G
+           MOVE NOMBRE   OF REGISTRO-C TO NOMBRE   OF REGISTRO-G
+           MOVE SALDOS   OF REGISTRO-C TO SALDOS   OF REGISTRO-G.
+       2800-FIN-ARMAR-G.
+           EXIT.
+       3600-GRABA-G.
+           WRITE REGISTRO-G.
+           EVALUATE FS-G
+               WHEN "00"
+                    ADD 1 TO CARGADOSG
+                    ADD SALDOS OF REGISTRO-G TO TOTAL-SALDO-G
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE.
+       3600-FIN-GRABA-G.
+           EXIT.
        3100-GRABA-D-DESDE-A.                                            02000000
+           PERFORM 2600-ARMAR-D
            WRITE REGISTRO-D.                                            02010000
            EVALUATE FS-D                                                02020000
                WHEN "00"                                                02030000
                     ADD 1 TO CARGADOSD                                  02040000
+                    ADD SALDOS OF REGISTRO-D TO TOTAL-SALDO-D           02041000
                     CONTINUE                                            02050000
                WHEN OTHER                                               02060000
                     DISPLAY "ERROR EN ESCRITURA ARCHIVO-D"              02070000
@@ -210,20 +676,99 @@
            END-EVALUATE.                                                02100000
        3100-FIN-GRABA-D-DESDE-A.                                        02110000
            EXIT.                                                        02120000
-       3200-GRABA-D-DESDE-B.                                            02130000
-           WRITE REGISTRO-D.                                            02140000
-           EVALUATE FS-D                                                02150000
-               WHEN "00"                                                02160000
-                    ADD 1 TO CARGADOSD                                  02170000
-                    CONTINUE                                            02180000
-               WHEN OTHER                                               02190000
-                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-D"              02200000
-                    DISPLAY "FILE STATUS ERROR " FS-D                   02210000
-                    STOP RUN                                            02220000
-           END-EVALUATE.                                                02230000
-       3200-FIN-GRABA-D-DESDE-B.                                        02240000
-           EXIT.                                                        02250000
+       3200-GRABA-F-DESDE-B.
+           PERFORM 2700-ARMAR-F
+           WRITE REGISTRO-F.
+           EVALUATE FS-F
+               WHEN "00"
+                    ADD 1 TO CARGADOSF
+                    ADD SALDOS OF REGISTRO-F TO TOTAL-SALDO-F
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE.
+       3200-FIN-GRABA-F-DESDE-B.
+           EXIT.
+       3400-GRABA-TRAILER-C.                                            02251000
+           MOVE "*TOTAL*"    TO TRAILER-ID-C.                           02252000
+           MOVE CARGADOSC    TO TRAILER-CANT-C.                         02253000
+           MOVE TOTAL-SALDO-C TO TRAILER-SALDO-C.                       02254000
+           WRITE REGISTRO-C-TRAILER.                                    02255000
+           EVALUATE FS-C                                                02256000
+               WHEN "00"                                                02257000
+                    CONTINUE                                            02258000
+               WHEN OTHER                                               02259000
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-C"      02260100
+                    DISPLAY "FILE STATUS ERROR " FS-C                   02260200
+                    STOP RUN                                            02260300
+           END-EVALUATE.                                                02260400
+       3400-FIN-GRABA-TRAILER-C.                                        02260500
+           EXIT.                                                        02260600
+       3450-GRABA-TRAILER-D.                                            02260700
+           MOVE "*TOTAL*"    TO TRAILER-ID-D.                           02260800
+           MOVE CARGADOSD    TO TRAILER-CANT-D.                         02260900
+           MOVE TOTAL-SALDO-D TO TRAILER-SALDO-D.                       02261000
+           WRITE REGISTRO-D-TRAILER.                                    02261100
+           EVALUATE FS-D                                                02261200
+               WHEN "00"                                                02261300
+                    CONTINUE                                            02261400
+               WHEN OTHER                                               02261500
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-D"      02261600
+                    DISPLAY "FILE STATUS ERROR " FS-D                   02261700
+                    STOP RUN                                            02261800
+           END-EVALUATE.                                                02261900
+       3450-FIN-GRABA-TRAILER-D.                                        02262000
+           EXIT.                                                        02262100
+       3480-GRABA-TRAILER-F.
+           MOVE "*TOTAL*"     TO TRAILER-ID-F.
+           MOVE CARGADOSF     TO TRAILER-CANT-F.
+           MOVE TOTAL-SALDO-F TO TRAILER-SALDO-F.
+           WRITE REGISTRO-F-TRAILER.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE.
+       3480-FIN-GRABA-TRAILER-F.
+           EXIT.
+       3490-GRABA-TRAILER-G.
+           MOVE "*TOTAL*"     TO TRAILER-ID-G.
+           MOVE CARGADOSG     TO TRAILER-CANT-G.
+           MOVE TOTAL-SALDO-G TO TRAILER-SALDO-G.
+           WRITE REGISTRO-G-TRAILER.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE.
+       3490-FIN-GRABA-TRAILER-G.
+           EXIT.
+       3495-VALIDAR-CONTEO-ESPERADO.
+           IF WS-ESPERADOS-A > ZERO AND WS-ESPERADOS-A NOT EQUAL LEIDOSA
+               DISPLAY "ERROR: CANTIDAD DE CLIENTES NO COINCIDE"
+               DISPLAY "ESPERADOS: " WS-ESPERADOS-A " LEIDOS: " LEIDOSA
+           END-IF.
+           IF WS-ESPERADOS-B > ZERO AND WS-ESPERADOS-B NOT EQUAL LEIDOSB
+               DISPLAY "ERROR: CANTIDAD DE SALDOS NO COINCIDE"
+               DISPLAY "ESPERADOS: " WS-ESPERADOS-B " LEIDOS: " LEIDOSB
+           END-IF.
+       3495-FIN-VALIDAR-CONTEO-ESPERADO.
+           EXIT.
        3500-CIERRE-ARCHIVOS.                                            02260000
+           PERFORM 3495-VALIDAR-CONTEO-ESPERADO
+              THRU 3495-FIN-VALIDAR-CONTEO-ESPERADO.
+           PERFORM 3400-GRABA-TRAILER-C THRU 3400-FIN-GRABA-TRAILER-C.  02262200
+           PERFORM 3450-GRABA-TRAILER-D THRU 3450-FIN-GRABA-TRAILER-D.  02262300
+           PERFORM 3480-GRABA-TRAILER-F THRU 3480-FIN-GRABA-TRAILER-F.
+           PERFORM 3490-GRABA-TRAILER-G THRU 3490-FIN-GRABA-TRAILER-G.
            CLOSE ARCHIVO-A.
            EVALUATE FS-A                                                00880000
                WHEN "00"                                                00890000
@@ -268,6 +813,36 @@
                     STOP RUN                                            01280000
            END-EVALUATE
            .
+           CLOSE ARCHIVO-F.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE
+           .
+           CLOSE ARCHIVO-G.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE
+           .
+           CLOSE ARCHIVO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE
+           .
            3500-FIN-CIERRE-ARCHIVOS.                                    02310000
            EXIT.                                                        02320000
        4000-MOSTRAR-DATOS.                                              02330000
@@ -275,5 +850,33 @@
            DISPLAY "CANTIDAD DE ARCHIVOS LEIDOS DE B  : " LEIDOSB       02350000
            DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN C: " CARGADOSC     02360000
            DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN D: " CARGADOSD     02370000
+           DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN F: " CARGADOSF
+           DISPLAY "CANTIDAD DE SALDOS DEUDORES      : " CARGADOSG
+           IF HAY-SALDO-MULTIPLE
+               DISPLAY "SE DETECTARON SALDOS MULTIPLES POR CLIENTE"
+           END-IF.
+           ACCEPT RESUMEN-FECHA FROM DATE.                              02371000
+           MOVE LEIDOSA   TO RESUMEN-LEIDOSA.                           02372000
+           MOVE LEIDOSB   TO RESUMEN-LEIDOSB.                           02373000
+           MOVE CARGADOSC TO RESUMEN-CARGADOSC.                         02374000
+           MOVE CARGADOSD TO RESUMEN-CARGADOSD.                         02375000
+           MOVE CARGADOSF TO RESUMEN-CARGADOSF.
+           MOVE CARGADOSG TO RESUMEN-CARGADOSG.
+           MOVE WS-SALDO-MULTIPLE TO RESUMEN-MULTIPLE.
+           WRITE REGISTRO-E.                                            02376000
+           EVALUATE FS-E                                                02377000
+               WHEN "00"                                                02378000
+                    CONTINUE                                            02379000
+               WHEN OTHER                                               02379100
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-E"              02379200
+                    DISPLAY "FILE STATUS ERROR " FS-E                   02379300
+           END-EVALUATE                                                 02379400
+           .                                                            02379500
+           CLOSE ARCHIVO-E.                                             02379600
+           IF HAY-SALDO-MULTIPLE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.                                                    02380000
        4000-FIN-MOSTRAR-DATOS.EXIT.
