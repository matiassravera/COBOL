@@ -20,8 +20,9 @@
            ACCESS MODE SEQUENTIAL                                       03810000
            FILE STATUS IS FS-A.                                         03820000
            SELECT ARCHIVO-B ASSIGN TO "SALDO"                           03830000
-           ORGANIZATION SEQUENTIAL                                      03840000
-           ACCESS MODE SEQUENTIAL                                       03850000
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS IDN OF REGISTRO-B
            FILE STATUS IS FS-B.                                         03860000
            SELECT ARCHIVO-C ASSIGN TO "APAREO"                          03870000
            ORGANIZATION SEQUENTIAL                                      03880000
@@ -31,6 +32,26 @@
            ORGANIZATION SEQUENTIAL                                      03920000
            ACCESS MODE SEQUENTIAL                                       03930000
            FILE STATUS IS FS-D.                                         03940000
+           SELECT ARCHIVO-F ASSIGN TO "SALDOSINCLIENTE"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-F.
+           SELECT ARCHIVO-G ASSIGN TO "SALDO-DEUDOR"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-G.
+           SELECT ARCHIVO-H ASSIGN TO "APAREO-CHECKPOINT"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-H.
+           SELECT ARCHIVO-E ASSIGN TO "APAREO-RESUMEN"                  03941000
+           ORGANIZATION SEQUENTIAL                                      03942000
+           ACCESS MODE SEQUENTIAL                                       03943000
+           FILE STATUS IS FS-E.                                         03944000
+           SELECT ARCHIVO-I ASSIGN TO "CLIENTES-DUPLICADOS"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-I.
        DATA DIVISION.                                                   03950000
        FILE SECTION.                                                    03960000
        FD  ARCHIVO-A.                                                   03970000
@@ -45,17 +66,75 @@
                03 FILLER PIC X(15).                                     04060000
                03 IDN    PIC 9(5).                                      04070000
                03 FILLER PIC X(12).                                     04080000
-               03 SALDOS PIC 9(5).V99.                                  04090000
+               03 SALDOS PIC S9(5)V99.                                  04090000
        FD  ARCHIVO-C.                                                   04100000
        01  REGISTRO-C.                                                  04110000
+               03 IDN      PIC 9(5).
                03 APELLIDO PIC X(10).                                   04120000
                03 NOMBRE   PIC X(10).                                   04130000
-               03 SALDOS   PIC 9(5).V99.                                04140000
+               03 SALDOS   PIC S9(5)V99.                                04140000
+       01  REGISTRO-C-TRAILER.                                          04141000
+               03 TRAILER-ID-C    PIC X(10).                            04142000
+               03 TRAILER-CANT-C  PIC 9(07).                            04143000
+               03 TRAILER-SALDO-C PIC S9(08)V99.                        04144000
        FD  ARCHIVO-D.                                                   04150000
        01  REGISTRO-D.                                                  04160000
                03 APELLIDO PIC X(10).                                   04170000
                03 NOMBRE   PIC X(10).                                   04180000
-               03 SALDOS   PIC 9(5).V99.                                04190000
+               03 SALDOS   PIC S9(5)V99.                                04190000
+               03 TIPO-REGISTRO PIC X(01).
+       01  REGISTRO-D-TRAILER.                                          04191000
+               03 TRAILER-ID-D    PIC X(10).                            04192000
+               03 TRAILER-CANT-D  PIC 9(07).                            04193000
+               03 TRAILER-SALDO-D PIC S9(08)V99.                        04194000
+       FD  ARCHIVO-F.
+       01  REGISTRO-F.
+               03 IDN      PIC 9(5).
+               03 SALDOS   PIC S9(5)V99.
+               03 TIPO-REGISTRO PIC X(01).
+       01  REGISTRO-F-TRAILER.
+               03 TRAILER-ID-F    PIC X(10).
+               03 TRAILER-CANT-F  PIC 9(07).
+               03 TRAILER-SALDO-F PIC S9(08)V99.
+       FD  ARCHIVO-G.
+       01  REGISTRO-G.
+               03 IDN      PIC 9(5).
+               03 APELLIDO PIC X(10).
+               03 NOMBRE   PIC X(10).
+               03 SALDOS   PIC S9(5)V99.
+       01  REGISTRO-G-TRAILER.
+               03 TRAILER-ID-G    PIC X(10).
+               03 TRAILER-CANT-G  PIC 9(07).
+               03 TRAILER-SALDO-G PIC S9(08)V99.
+       FD  ARCHIVO-H.
+       01  REGISTRO-H.
+               03 CKPT-IDN-A       PIC 9(5).
+               03 CKPT-IDN-B       PIC 9(5).
+               03 CKPT-LEIDOSA     PIC 9(3).
+               03 CKPT-LEIDOSB     PIC 9(3).
+               03 CKPT-CARGADOSC   PIC 9(3).
+               03 CKPT-CARGADOSD   PIC 9(3).
+               03 CKPT-CARGADOSF   PIC 9(3).
+               03 CKPT-CARGADOSG   PIC 9(3).
+               03 CKPT-TOTAL-SALDO-G PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-C PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-D PIC S9(08)V99.
+               03 CKPT-TOTAL-SALDO-F PIC S9(08)V99.
+       FD  ARCHIVO-E.                                                   04195000
+       01  REGISTRO-E.                                                  04196000
+               03 RESUMEN-FECHA     PIC 9(6).                           04196100
+               03 RESUMEN-LEIDOSA   PIC 9(3).                           04196200
+               03 RESUMEN-LEIDOSB   PIC 9(3).                           04196300
+               03 RESUMEN-CARGADOSC PIC 9(3).                           04196400
+               03 RESUMEN-CARGADOSD PIC 9(3).                           04196500
+               03 RESUMEN-CARGADOSF PIC 9(3).
+               03 RESUMEN-CARGADOSG PIC 9(3).
+               03 RN-MULTIPLE        PIC X(01).
+       FD  ARCHIVO-I.
+       01  REGISTRO-I.
+               03 DUP-IDN      PIC 9(5).
+               03 DUP-NOMBRE   PIC X(10).
+               03 DUP-APELLIDO PIC X(10).
        WORKING-STORAGE SECTION.                                         04200000
        01  FS-A PIC X(2).                                               04210000
                88 FS-A-OK    VALUE "00".                                04220000
@@ -69,21 +148,84 @@
        01  FS-D PIC X(2).                                               04300000
                88 FS-D-OK    VALUE "00".                                04310000
                88 FS-D-EOF   VALUE "10".                                04320000
+       01  FS-E PIC X(2).                                               04321000
+               88 FS-E-OK    VALUE "00".                                04321100
+               88 FS-E-EOF   VALUE "10".                                04321200
+       01  FS-F PIC X(2).
+               88 FS-F-OK    VALUE "00".
+               88 FS-F-EOF   VALUE "10".
+       01  FS-G PIC X(2).
+               88 FS-G-OK    VALUE "00".
+               88 FS-G-EOF   VALUE "10".
+       01  FS-H PIC X(2).
+               88 FS-H-OK    VALUE "00".
+               88 FS-H-EOF   VALUE "10".
+       01  FS-I PIC X(2).
+               88 FS-I-OK    VALUE "00".
+               88 FS-I-EOF   VALUE "10".
        01  CONTADORES.                                                  04330000
-               03 LEIDOSA   PIC 9(3).                                   04340000
-               03 LEIDOSB   PIC 9(3).                                   04350000
-               03 CARGADOSC PIC 9(3).                                   04360000
-               03 CARGADOSD PIC 9(3).                                   04370000
+               03 LEIDOSA     PIC 9(3).                                 04340000
+               03 LEIDOSB     PIC 9(3).                                 04350000
+               03 CARGADOSC   PIC 9(3).                                 04360000
+               03 CARGADOSD   PIC 9(3).                                 04370000
+               03 CARGADOSF   PIC 9(3).
+               03 CARGADOSG   PIC 9(3).
+               03 TOTAL-SALDO-G PIC S9(08)V99.
+               03 TOTAL-SALDO-C PIC S9(08)V99.                          04371000
+               03 TOTAL-SALDO-D PIC S9(08)V99.                          04372000
+               03 TOTAL-SALDO-F PIC S9(08)V99.
+       01  VARIABLES-SECUENCIA.
+               03 WS-IDN-ANT-A PIC 9(5) VALUE ZERO.
+               03 WS-IDN-ANT-B PIC 9(5) VALUE ZERO.
+               03 WS-IDN-ANT-DUP PIC 9(5) VALUE ZERO.
+       01  VARIABLES-CHECKPOINT.
+               03 WS-CHECKPOINT-CADA PIC 9(3) VALUE 100.
+               03 WS-CHECKPOINT-CONT PIC 9(3) VALUE ZERO.
+               03 WS-MODO-RESTART    PIC X(01).
+                   88 WS-ES-RESTART  VALUE "S".
+       01  WS-ULTIMO-CHECKPOINT.
+               03 WS-CKPT-IDN-A     PIC 9(5) VALUE ZERO.
+               03 WS-CKPT-IDN-B     PIC 9(5) VALUE ZERO.
+               03 WS-CKPT-LEIDOSA   PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-LEIDOSB   PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSC PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSD PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSF PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-CARGADOSG PIC 9(3) VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-G PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-C PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-D PIC S9(08)V99 VALUE ZERO.
+               03 WS-CKPT-TOTAL-SALDO-F PIC S9(08)V99 VALUE ZERO.
+       01  TABLA-SALDOS.
+               03 SALDO-TABLA PIC S9(5)V99 OCCURS 999 TIMES.
+       01  VARIABLES-MULTIPLES.
+               03 WS-IDN-GRUPO    PIC 9(5).
+               03 WS-CANT-SALDOS  PIC 9(3) VALUE ZERO.
+               03 WS-IDX-SALDO    PIC 9(3) VALUE ZERO.
+               03 WS-SALDO-ACTUAL PIC S9(5)V99.
+               03 WS-EN-GRUPO     PIC X(01) VALUE "N".
+                   88 EN-GRUPO-ACTIVO VALUE "S".
+       01  WS-SALDO-MULTIPLE PIC X(01) VALUE "N".
+               88 HAY-SALDO-MULTIPLE VALUE "S".
        PROCEDURE DIVISION.                                              04380000
            PERFORM 1000-INICIO THRU 1000-FIN-INICIO                     04390000
+           PERFORM 1050-VALIDAR-CLIENTES-DUPLICADOS
+              THRU 1050-FIN-VALIDAR-CLIENTES-DUPLICADOS
            PERFORM 1500-LEER-A THRU 1500-FIN-LEER-A                     04400000
            PERFORM 1600-LEER-B THRU 1600-FIN-LEER-B                     04410000
+           PERFORM 1200-REPOSICIONAR-RESTART
+              THRU 1200-FIN-REPOSICIONAR-RESTART
            PERFORM 2000-PROCESO UNTIL FS-A-EOF AND FS-B-EOF.            04420000
            PERFORM 3500-CIERRE-ARCHIVOS THRU 3500-FIN-CIERRE-ARCHIVOS.  04430000
            PERFORM 4000-MOSTRAR-DATOS THRU 4000-FIN-MOSTRAR-DATOS.      04440000
                                                                         04450000
        1000-INICIO.                                                     04460000
            INITIALIZE CONTADORES.                                       04470000
+           ACCEPT WS-MODO-RESTART FROM ENVIRONMENT "APAREO-RESTART".
+           IF WS-ES-RESTART
+               PERFORM 1100-LEER-ULTIMO-CHECKPOINT
+                  THRU 1100-FIN-LEER-ULTIMO-CHECKPOINT
+           END-IF.
            OPEN INPUT ARCHIVO-A.                                        04480000
            EVALUATE FS-A                                                04490000
                WHEN "00"                                                04500000
@@ -108,7 +250,11 @@
                     STOP RUN                                            04690000
            END-EVALUATE                                                 04700000
            .                                                            04710000
-           OPEN OUTPUT ARCHIVO-C.                                       04720000
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-C
+           ELSE
+               OPEN OUTPUT ARCHIVO-C
+           END-IF.
            EVALUATE FS-C                                                04730000
                WHEN "00"                                                04740000
                     CONTINUE                                            04750000
@@ -118,7 +264,11 @@
                     STOP RUN                                            04790000
            END-EVALUATE                                                 04800000
            .                                                            04810000
-           OPEN OUTPUT ARCHIVO-D.                                       04820000
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-D
+           ELSE
+               OPEN OUTPUT ARCHIVO-D
+           END-IF.
            EVALUATE FS-D                                                04830000
                WHEN "00"                                                04840000
                     CONTINUE                                            04850000
@@ -128,13 +278,146 @@
                     STOP RUN                                            04890000
            END-EVALUATE                                                 04900000
            .                                                            04910000
+           OPEN OUTPUT ARCHIVO-E.                                       04911000
+           EVALUATE FS-E                                                04912000
+               WHEN "00"                                                04913000
+                    CONTINUE                                            04914000
+               WHEN OTHER                                               04915000
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-E"               04916000
+                    DISPLAY "FILE STATUS ERROR " FS-E                   04917000
+                    STOP RUN                                            04918000
+           END-EVALUATE                                                 04919000
+           .                                                            04919100
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-F
+           ELSE
+               OPEN OUTPUT ARCHIVO-F
+           END-IF.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE
+           .
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-G
+           ELSE
+               OPEN OUTPUT ARCHIVO-G
+           END-IF.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE
+           .
+           IF WS-ES-RESTART
+               OPEN EXTEND ARCHIVO-H
+           ELSE
+               OPEN OUTPUT ARCHIVO-H
+           END-IF.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE
+           .
        1000-FIN-INICIO.                                                 04920000
            EXIT.                                                        04930000
+       1050-VALIDAR-CLIENTES-DUPLICADOS.
+           OPEN OUTPUT ARCHIVO-I
+           EVALUATE FS-I
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-I"
+                    DISPLAY "FILE STATUS ERROR " FS-I
+                    STOP RUN
+           END-EVALUATE.
+           MOVE ZERO TO WS-IDN-ANT-DUP.
+           PERFORM UNTIL FS-A-EOF
+               READ ARCHIVO-A
+               IF FS-A-OK
+                   IF IDN OF REGISTRO-A EQUAL WS-IDN-ANT-DUP
+                      AND WS-IDN-ANT-DUP NOT EQUAL ZERO
+                       PERFORM 1060-GRABAR-CLIENTE-DUPLICADO
+                   END-IF
+                   MOVE IDN OF REGISTRO-A TO WS-IDN-ANT-DUP
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-A.
+           CLOSE ARCHIVO-I.
+           OPEN INPUT ARCHIVO-A.
+           EVALUATE FS-A
+               WHEN "00"
+                    CONTINUE
+               WHEN "10"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA ARCHIVO-A"
+                    DISPLAY "FILE STATUS ERROR " FS-A
+                    STOP RUN
+           END-EVALUATE
+           .
+       1050-FIN-VALIDAR-CLIENTES-DUPLICADOS.
+           EXIT.
+       1060-GRABAR-CLIENTE-DUPLICADO.
+           MOVE IDN OF REGISTRO-A      TO DUP-IDN.
+           MOVE NOMBRE OF REGISTRO-A   TO DUP-NOMBRE.
+           MOVE APELLIDO OF REGISTRO-A TO DUP-APELLIDO.
+           WRITE REGISTRO-I.
+           EVALUATE FS-I
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR CLIENTES-DUPLICADOS"
+                    DISPLAY "FILE STATUS ERROR " FS-I
+           END-EVALUATE.
+       1060-FIN-GRABAR-CLIENTE-DUPLICADO.
+           EXIT.
+       1100-LEER-ULTIMO-CHECKPOINT.
+           OPEN INPUT ARCHIVO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    GO TO 1100-FIN-LEER-ULTIMO-CHECKPOINT
+           END-EVALUATE.
+           PERFORM UNTIL FS-H-EOF
+               READ ARCHIVO-H
+               IF FS-H-OK
+                   MOVE CKPT-IDN-A     TO WS-CKPT-IDN-A
+                   MOVE CKPT-IDN-B     TO WS-CKPT-IDN-B
+                   MOVE CKPT-LEIDOSA   TO WS-CKPT-LEIDOSA
+                   MOVE CKPT-LEIDOSB   TO WS-CKPT-LEIDOSB
+                   MOVE CKPT-CARGADOSC TO WS-CKPT-CARGADOSC
+                   MOVE CKPT-CARGADOSD TO WS-CKPT-CARGADOSD
+                   MOVE CKPT-CARGADOSF TO WS-CKPT-CARGADOSF
+                   MOVE CKPT-CARGADOSG TO WS-CKPT-CARGADOSG
+                   MOVE CKPT-TOTAL-SALDO-G TO WS-CKPT-TOTAL-SALDO-G
+                   MOVE CKPT-TOTAL-SALDO-C TO WS-CKPT-TOTAL-SALDO-C
+                   MOVE CKPT-TOTAL-SALDO-D TO WS-CKPT-TOTAL-SALDO-D
+                   MOVE CKPT-TOTAL-SALDO-F TO WS-CKPT-TOTAL-SALDO-F
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-H.
+       1100-FIN-LEER-ULTIMO-CHECKPOINT.
+           EXIT.
        1500-LEER-A.                                                     04940000
            READ ARCHIVO-A                                               04950000
            EVALUATE FS-A                                                04960000
                WHEN "00"                                                04970000
                     ADD 1 TO LEIDOSA                                    04980000
+                     PERFORM 1550-VALIDAR-SEC-A
+                     PERFORM 1700-VERIFICAR-CHECKPOINT
                WHEN "10"                                                04990000
                     MOVE 99999 TO IDN OF ARCHIVO-A                      05000000
                WHEN OTHER                                               05010000
@@ -145,11 +428,22 @@
            .                                                            05060000
        1500-FIN-LEER-A.                                                 05070000
            EXIT.                                                        05080000
+       1550-VALIDAR-SEC-A.
+           IF IDN OF REGISTRO-A LESS THAN WS-IDN-ANT-A
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO CLIENTES"
+               DISPLAY "IDN FUERA DE ORDEN: " IDN OF REGISTRO-A
+               STOP RUN
+           END-IF.
+           MOVE IDN OF REGISTRO-A TO WS-IDN-ANT-A.
+       1550-FIN-VALIDAR-SEC-A.
+           EXIT.
        1600-LEER-B.                                                     05090000
-           READ ARCHIVO-B                                               05100000
+           READ ARCHIVO-B NEXT RECORD                                   05100000
            EVALUATE FS-B                                                05110000
                WHEN "00"                                                05120000
                     ADD 1 TO LEIDOSB                                    05130000
+                     PERFORM 1650-VALIDAR-SEC-B
+                     PERFORM 1700-VERIFICAR-CHECKPOINT
                WHEN "10"                                                05140000
                     MOVE 99999 TO IDN OF ARCHIVO-B                      05150000
                WHEN OTHER                                               05160000
@@ -160,40 +454,175 @@
            .                                                            05210000
        1600-FIN-LEER-B.                                                 05220000
            EXIT.                                                        05230000
-       2000-PROCESO.                                                    05240000
-           IF IDN OF REGISTRO-A EQUAL IDN OF REGISTRO-B                 05250000
-                   PERFORM UNTIL IDN OF REGISTRO-A NOT EQUAL            05260000
-                                 IDN OF REGISTRO-B                      05270000
-                      PERFORM 2500-ARMAR-C                              05280000
-                      PERFORM 3000-GRABA-C                              05290000
-                      PERFORM 1600-LEER-B                               05300000
-                   END-PERFORM                                          05310000
-                   PERFORM 1500-LEER-A                                  05320000
-                                                                        05330000
-           ELSE                                                         05340000
-               IF IDN OF REGISTRO-A LESS THAN IDN OF REGISTRO-B         05350000
-                  PERFORM 3100-GRABA-D-DESDE-A                          05360000
-                  PERFORM 1500-LEER-A                                   05370000
-               ELSE                                                     05380000
-                  PERFORM 3200-GRABA-D-DESDE-B                          05390000
-                  PERFORM 1600-LEER-B                                   05400000
-               END-IF                                                   05410000
-           END-IF                                                       05420000
-           .                                                            05430000
+       1650-VALIDAR-SEC-B.
+           IF IDN OF REGISTRO-B LESS THAN WS-IDN-ANT-B
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO SALDO"
+               DISPLAY "IDN FUERA DE ORDEN: " IDN OF REGISTRO-B
+               STOP RUN
+           END-IF.
+           MOVE IDN OF REGISTRO-B TO WS-IDN-ANT-B.
+       1650-FIN-VALIDAR-SEC-B.
+           EXIT.
+       1700-VERIFICAR-CHECKPOINT.
+           IF NOT EN-GRUPO-ACTIVO
+               ADD 1 TO WS-CHECKPOINT-CONT
+               IF WS-CHECKPOINT-CONT >= WS-CHECKPOINT-CADA
+                   PERFORM 1750-GRABA-CHECKPOINT
+                   MOVE ZERO TO WS-CHECKPOINT-CONT
+               END-IF
+           END-IF.
+       1700-FIN-VERIFICAR-CHECKPOINT.
+           EXIT.
+       1750-GRABA-CHECKPOINT.
+           MOVE IDN OF REGISTRO-A TO CKPT-IDN-A.
+           MOVE IDN OF REGISTRO-B TO CKPT-IDN-B.
+           MOVE LEIDOSA           TO CKPT-LEIDOSA.
+           MOVE LEIDOSB           TO CKPT-LEIDOSB.
+           MOVE CARGADOSC         TO CKPT-CARGADOSC.
+           MOVE CARGADOSD         TO CKPT-CARGADOSD.
+           MOVE CARGADOSF         TO CKPT-CARGADOSF.
+           MOVE CARGADOSG         TO CKPT-CARGADOSG.
+           MOVE TOTAL-SALDO-G     TO CKPT-TOTAL-SALDO-G.
+           MOVE TOTAL-SALDO-C     TO CKPT-TOTAL-SALDO-C.
+           MOVE TOTAL-SALDO-D     TO CKPT-TOTAL-SALDO-D.
+           MOVE TOTAL-SALDO-F     TO CKPT-TOTAL-SALDO-F.
+           WRITE REGISTRO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE.
+       1750-FIN-GRABA-CHECKPOINT.
+           EXIT.
+       1200-REPOSICIONAR-RESTART.
+           IF WS-ES-RESTART
+               MOVE WS-CKPT-LEIDOSA   TO LEIDOSA
+               MOVE WS-CKPT-LEIDOSB   TO LEIDOSB
+               MOVE WS-CKPT-CARGADOSC TO CARGADOSC
+               MOVE WS-CKPT-CARGADOSD TO CARGADOSD
+               MOVE WS-CKPT-CARGADOSF TO CARGADOSF
+               MOVE WS-CKPT-CARGADOSG TO CARGADOSG
+               MOVE WS-CKPT-TOTAL-SALDO-G TO TOTAL-SALDO-G
+               MOVE WS-CKPT-TOTAL-SALDO-C TO TOTAL-SALDO-C
+               MOVE WS-CKPT-TOTAL-SALDO-D TO TOTAL-SALDO-D
+               MOVE WS-CKPT-TOTAL-SALDO-F TO TOTAL-SALDO-F
+               PERFORM UNTIL IDN OF REGISTRO-A >= WS-CKPT-IDN-A
+                          OR FS-A-EOF
+                   PERFORM 1560-LEER-A-RESTART
+               END-PERFORM
+               PERFORM UNTIL IDN OF REGISTRO-B >= WS-CKPT-IDN-B
+                          OR FS-B-EOF
+                   PERFORM 1660-LEER-B-RESTART
+               END-PERFORM
+           END-IF.
+       1200-FIN-REPOSICIONAR-RESTART.
+           EXIT.
+       1560-LEER-A-RESTART.
+           READ ARCHIVO-A
+           EVALUATE FS-A
+               WHEN "00"
+                    PERFORM 1550-VALIDAR-SEC-A
+               WHEN "10"
+                    MOVE 99999 TO IDN OF ARCHIVO-A
+               WHEN OTHER
+                    DISPLAY "ERROR EN LECTURA ARCHIVO-A"
+                    DISPLAY "FILE STATUS ERROR " FS-A
+                    STOP RUN
+           END-EVALUATE
+           .
+       1560-FIN-LEER-A-RESTART.
+           EXIT.
+       1660-LEER-B-RESTART.
+           READ ARCHIVO-B NEXT RECORD
+           EVALUATE FS-B
+               WHEN "00"
+                    PERFORM 1650-VALIDAR-SEC-B
+               WHEN "10"
+                    MOVE 99999 TO IDN OF ARCHIVO-B
+               WHEN OTHER
+                    DISPLAY "ERROR EN LECTURA ARCHIVO-B"
+                    DISPLAY "FILE STATUS ERROR " FS-B
+                    STOP RUN
+           END-EVALUATE
+           .
+       1660-FIN-LEER-B-RESTART.
+           EXIT.
+       2000-PROCESO.
+           IF IDN OF REGISTRO-A EQUAL IDN OF REGISTRO-B
+               MOVE "S" TO WS-EN-GRUPO
+               MOVE IDN OF REGISTRO-A TO WS-IDN-GRUPO
+               MOVE ZERO TO WS-CANT-SALDOS
+               PERFORM UNTIL IDN OF REGISTRO-B NOT EQUAL WS-IDN-GRUPO
+                  IF WS-CANT-SALDOS >= 999
+                      DISPLAY "ERROR: MAS DE 999 SALDOS PARA UN IDN"
+                      DISPLAY "IDN: " WS-IDN-GRUPO
+                      STOP RUN
+                  END-IF
+                  ADD 1 TO WS-CANT-SALDOS
+                  MOVE SALDOS OF REGISTRO-B
+                       TO SALDO-TABLA (WS-CANT-SALDOS)
+                  PERFORM 1600-LEER-B
+               END-PERFORM
+               IF WS-CANT-SALDOS > 1
+                   MOVE "S" TO WS-SALDO-MULTIPLE
+               END-IF
+               PERFORM UNTIL IDN OF REGISTRO-A NOT EQUAL WS-IDN-GRUPO
+                  PERFORM VARYING WS-IDX-SALDO FROM 1 BY 1
+                          UNTIL WS-IDX-SALDO > WS-CANT-SALDOS
+                     MOVE SALDO-TABLA (WS-IDX-SALDO) TO WS-SALDO-ACTUAL
+                     PERFORM 2500-ARMAR-C
+                     PERFORM 3000-GRABA-C
+                  END-PERFORM
+                  PERFORM 1500-LEER-A
+               END-PERFORM
+               MOVE "N" TO WS-EN-GRUPO
+
+           ELSE
+               IF IDN OF REGISTRO-A LESS THAN IDN OF REGISTRO-B
+                  PERFORM 3100-GRABA-D-DESDE-A
+                  PERFORM 1500-LEER-A
+               ELSE
+                  PERFORM 3200-GRABA-F-DESDE-B
+                  PERFORM 1600-LEER-B
+               END-IF
+           END-IF
+           .
        2000-FIN-PROCESO.                                                05440000
            EXIT.                                                        05450000
-       2500-ARMAR-C.                                                    05460000
-           MOVE APELLIDO OF REGISTRO-A TO APELLIDO OF REGISTRO-C        05470000
-           MOVE NOMBRE   OF REGISTRO-A TO NOMBRE   OF REGISTRO-C        05480000
-           MOVE SALDOS   OF REGISTRO-B TO SALDOS   OF REGISTRO-C.       05490000
+       2500-ARMAR-C.
+           MOVE IDN      OF REGISTRO-A TO IDN      OF REGISTRO-C
+           MOVE APELLIDO OF REGISTRO-A TO APELLIDO OF REGISTRO-C
+           MOVE NOMBRE   OF REGISTRO-A TO NOMBRE   OF REGISTRO-C
+           MOVE WS-SALDO-ACTUAL        TO SALDOS   OF REGISTRO-C.
        2500-FIN-ARMAR-C.                                                05500000
            EXIT.                                                        05510000
+       2600-ARMAR-D.
+           MOVE APELLIDO OF REGISTRO-A TO APELLIDO OF REGISTRO-D
+           MOVE NOMBRE   OF REGISTRO-A TO NOMBRE   OF REGISTRO-D
+           MOVE ZERO                  TO SALDOS   OF REGISTRO-D
+           MOVE "A"                   TO TIPO-REGISTRO OF REGISTRO-D.
+       2600-FIN-ARMAR-D.
+           EXIT.
+       2700-ARMAR-F.
+           MOVE IDN    OF REGISTRO-B TO IDN    OF REGISTRO-F
+           MOVE SALDOS OF REGISTRO-B TO SALDOS OF REGISTRO-F
+           MOVE "B"        TO TIPO-REGISTRO OF REGISTRO-F.
+       2700-FIN-ARMAR-F.
+           EXIT.
        3000-GRABA-C.                                                    05520000
            WRITE REGISTRO-C.                                            05530000
            EVALUATE FS-C                                                05540000
                WHEN "00"                                                05550000
                     ADD 1 TO CARGADOSC                                  05560000
+                    ADD SALDOS OF REGISTRO-C TO TOTAL-SALDO-C           05561000
                     CONTINUE                                            05570000
+                     IF SALDOS OF REGISTRO-C LESS THAN ZERO
+                         PERFORM 2800-ARMAR-G
+                         PERFORM 3600-GRABA-G
+                     END-IF
                WHEN OTHER                                               05580000
                     DISPLAY "ERROR EN ESCRITURA ARCHIVO-C"              05590000
                     DISPLAY "FILE STATUS ERROR " FS-C                   05600000
@@ -201,11 +630,34 @@
            END-EVALUATE.                                                05620000
        3000-FIN-GRABA-C.                                                05630000
            EXIT.                                                        05640000
+       2800-ARMAR-G.
+           MOVE IDN      OF REGISTRO-C TO IDN      OF REGISTRO-G
+           MOVE APELLIDO OF REGISTRO-C TO APELLIDO OF REGISTRO-G
+           MOVE NOMBRE   OF REGISTRO-C TO NOMBRE   OF REGISTRO-G
+           MOVE SALDOS   OF REGISTRO-C TO SALDOS   OF REGISTRO-G.
+       2800-FIN-ARMAR-G.
+           EXIT.
+       3600-GRABA-G.
+           WRITE REGISTRO-G.
+           EVALUATE FS-G
+               WHEN "00"
+                    ADD 1 TO CARGADOSG
+                    ADD SALDOS OF REGISTRO-G TO TOTAL-SALDO-G
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE.
+       3600-FIN-GRABA-G.
+           EXIT.
        3100-GRABA-D-DESDE-A.                                            05650000
+           PERFORM 2600-ARMAR-D
            WRITE REGISTRO-D.                                            05660000
            EVALUATE FS-D                                                05670000
                WHEN "00"                                                05680000
                     ADD 1 TO CARGADOSD                                  05690000
+                    ADD SALDOS OF REGISTRO-D TO TOTAL-SALDO-D           05691000
                     CONTINUE                                            05700000
                WHEN OTHER                                               05710000
                     DISPLAY "ERROR EN ESCRITURA ARCHIVO-D"              05720000
@@ -214,20 +666,86 @@
            END-EVALUATE.                                                05750000
        3100-FIN-GRABA-D-DESDE-A.                                        05760000
            EXIT.                                                        05770000
-       3200-GRABA-D-DESDE-B.                                            05780000
-           WRITE REGISTRO-D.                                            05790000
-           EVALUATE FS-D                                                05800000
-               WHEN "00"                                                05810000
-                    ADD 1 TO CARGADOSD                                  05820000
-                    CONTINUE                                            05830000
-               WHEN OTHER                                               05840000
-                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-D"              05850000
-                    DISPLAY "FILE STATUS ERROR " FS-D                   05860000
-                    STOP RUN                                            05870000
-           END-EVALUATE.                                                05880000
-       3200-FIN-GRABA-D-DESDE-B.                                        05890000
-           EXIT.                                                        05900000
+       3200-GRABA-F-DESDE-B.
+           PERFORM 2700-ARMAR-F
+           WRITE REGISTRO-F.
+           EVALUATE FS-F
+               WHEN "00"
+                    ADD 1 TO CARGADOSF
+                    ADD SALDOS OF REGISTRO-F TO TOTAL-SALDO-F
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE.
+       3200-FIN-GRABA-F-DESDE-B.
+           EXIT.
+       3400-GRABA-TRAILER-C.                                            05891000
+           MOVE "*TOTAL*"    TO TRAILER-ID-C.                           05892000
+           MOVE CARGADOSC    TO TRAILER-CANT-C.                         05893000
+           MOVE TOTAL-SALDO-C TO TRAILER-SALDO-C.                       05894000
+           WRITE REGISTRO-C-TRAILER.                                    05895000
+           EVALUATE FS-C                                                05896000
+               WHEN "00"                                                05897000
+                    CONTINUE                                            05898000
+               WHEN OTHER                                               05899000
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-C"      05899100
+                    DISPLAY "FILE STATUS ERROR " FS-C                   05899200
+                    STOP RUN                                            05899300
+           END-EVALUATE.                                                05899400
+       3400-FIN-GRABA-TRAILER-C.                                        05899500
+           EXIT.                                                        05899600
+       3450-GRABA-TRAILER-D.                                            05899700
+           MOVE "*TOTAL*"    TO TRAILER-ID-D.                           05899800
+           MOVE CARGADOSD    TO TRAILER-CANT-D.                         05899900
+           MOVE TOTAL-SALDO-D TO TRAILER-SALDO-D.                       05900100
+           WRITE REGISTRO-D-TRAILER.                                    05900200
+           EVALUATE FS-D                                                05900300
+               WHEN "00"                                                05900400
+                    CONTINUE                                            05900500
+               WHEN OTHER                                               05900600
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-D"      05900700
+                    DISPLAY "FILE STATUS ERROR " FS-D                   05900800
+                    STOP RUN                                            05900900
+           END-EVALUATE.                                                05901000
+       3450-FIN-GRABA-TRAILER-D.                                        05901100
+           EXIT.                                                        05901200
+       3480-GRABA-TRAILER-F.
+           MOVE "*TOTAL*"     TO TRAILER-ID-F.
+           MOVE CARGADOSF     TO TRAILER-CANT-F.
+           MOVE TOTAL-SALDO-F TO TRAILER-SALDO-F.
+           WRITE REGISTRO-F-TRAILER.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE.
+       3480-FIN-GRABA-TRAILER-F.
+           EXIT.
+       3490-GRABA-TRAILER-G.
+           MOVE "*TOTAL*"     TO TRAILER-ID-G.
+           MOVE CARGADOSG     TO TRAILER-CANT-G.
+           MOVE TOTAL-SALDO-G TO TRAILER-SALDO-G.
+           WRITE REGISTRO-G-TRAILER.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN ESCRITURA TRAILER ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE.
+       3490-FIN-GRABA-TRAILER-G.
+           EXIT.
        3500-CIERRE-ARCHIVOS.                                            05910000
+           PERFORM 3400-GRABA-TRAILER-C THRU 3400-FIN-GRABA-TRAILER-C.  05901300
+           PERFORM 3450-GRABA-TRAILER-D THRU 3450-FIN-GRABA-TRAILER-D.  05901400
+           PERFORM 3480-GRABA-TRAILER-F THRU 3480-FIN-GRABA-TRAILER-F.
+           PERFORM 3490-GRABA-TRAILER-G THRU 3490-FIN-GRABA-TRAILER-G.
            CLOSE ARCHIVO-A.
            EVALUATE FS-A                                                00880000
                WHEN "00"                                                00890000
@@ -272,6 +790,36 @@
                     STOP RUN                                            01280000
            END-EVALUATE
            .                                                            05950000
+           CLOSE ARCHIVO-F.
+           EVALUATE FS-F
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-F"
+                    DISPLAY "FILE STATUS ERROR " FS-F
+                    STOP RUN
+           END-EVALUATE
+           .
+           CLOSE ARCHIVO-G.
+           EVALUATE FS-G
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-G"
+                    DISPLAY "FILE STATUS ERROR " FS-G
+                    STOP RUN
+           END-EVALUATE
+           .
+           CLOSE ARCHIVO-H.
+           EVALUATE FS-H
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN CLAUSURA ARCHIVO-H"
+                    DISPLAY "FILE STATUS ERROR " FS-H
+                    STOP RUN
+           END-EVALUATE
+           .
        3500-FIN-CIERRE-ARCHIVOS.                                        05960000
            EXIT.                                                        05970000
        4000-MOSTRAR-DATOS.                                              05980000
@@ -279,6 +827,26 @@
            DISPLAY "CANTIDAD DE ARCHIVOS LEIDOS DE B  : " LEIDOSB       06000000
            DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN C: " CARGADOSC     06010000
            DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN D: " CARGADOSD     06020000
+           DISPLAY "CANTIDAD DE ARCHIVOS CARGADOS EN F: " CARGADOSF
+           DISPLAY "CANTIDAD DE SALDOS DEUDORES      : " CARGADOSG
+           ACCEPT RESUMEN-FECHA FROM DATE.                              06021000
+           MOVE LEIDOSA   TO RESUMEN-LEIDOSA.                           06022000
+           MOVE LEIDOSB   TO RESUMEN-LEIDOSB.                           06023000
+           MOVE CARGADOSC TO RESUMEN-CARGADOSC.                         06024000
+           MOVE CARGADOSD TO RESUMEN-CARGADOSD.                         06025000
+           MOVE CARGADOSF TO RESUMEN-CARGADOSF.
+           MOVE CARGADOSG TO RESUMEN-CARGADOSG.
+           MOVE WS-SALDO-MULTIPLE TO RN-MULTIPLE.
+           WRITE REGISTRO-E.                                            06026000
+           EVALUATE FS-E                                                06027000
+               WHEN "00"                                                06028000
+                    CONTINUE                                            06029000
+               WHEN OTHER                                               06029100
+                    DISPLAY "ERROR EN ESCRITURA ARCHIVO-E"              06029200
+                    DISPLAY "FILE STATUS ERROR " FS-E                   06029300
+           END-EVALUATE                                                 06029400
+           .                                                            06029500
+           CLOSE ARCHIVO-E.                                             06029600
            STOP RUN.                                                    06030000
        4000-FIN-MOSTRAR-DATOS.EXIT.                                     06040000
                                                                         06050000
