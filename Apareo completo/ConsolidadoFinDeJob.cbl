@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: Matías Sebastian Ravera
+      * Date: 08/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConsolidadoFinDeJob.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RESUMEN-CDEC ASSIGN TO "CDEC-RESUMEN"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-CDEC.
+
+       SELECT RESUMEN-APAREO1 ASSIGN TO "RESUMEN-APAREO1"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-APAREO1.
+
+       SELECT RESUMEN-APAREON ASSIGN TO "RESUMEN-APAREON"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-APAREON.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RESUMEN-CDEC.
+
+       01  REGISTRO-RESUMEN-CDEC.
+           03  RC-FECHA            PIC 9(6).
+           03  RC-QTOT             PIC 9(10).
+           03  RC-QTOT-MONTO       PIC 9(12)V99.
+           03  RC-QLEIDOS          PIC 9(10).
+
+       FD  RESUMEN-APAREO1.
+
+       01  REGISTRO-RESUMEN-APAREO1.
+           03  R1-FECHA            PIC 9(6).
+           03  R1-LEIDOSA          PIC 9(3).
+           03  R1-LEIDOSB          PIC 9(3).
+           03  R1-CARGADOSC        PIC 9(3).
+           03  R1-CARGADOSD        PIC 9(3).
+           03  R1-CARGADOSF        PIC 9(3).
+           03  R1-CARGADOSG        PIC 9(3).
+           03  R1-MULTIPLE         PIC X(01).
+
+       FD  RESUMEN-APAREON.
+
+       01  REGISTRO-RESUMEN-APAREON.
+           03  RN-FECHA            PIC 9(6).
+           03  RN-LEIDOSA          PIC 9(3).
+           03  RN-LEIDOSB          PIC 9(3).
+           03  RN-CARGADOSC        PIC 9(3).
+           03  RN-CARGADOSD        PIC 9(3).
+           03  RN-CARGADOSF        PIC 9(3).
+           03  RN-CARGADOSG        PIC 9(3).
+           03  RN-MULTIPLE         PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CDEC                 PIC X(2).
+           88 FS-CDEC-OK           VALUE "00".
+
+       01  FS-APAREO1              PIC X(2).
+           88 FS-APAREO1-OK        VALUE "00".
+
+       01  FS-APAREON              PIC X(2).
+           88 FS-APAREON-OK        VALUE "00".
+
+       01  WS-APAREON-EJECUTADO    PIC X(01) VALUE "N".
+           88 APAREON-EJECUTADO    VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-LEER-RESUMEN-CDEC.
+           PERFORM 1100-LEER-RESUMEN-APAREO1.
+           PERFORM 1200-LEER-RESUMEN-APAREON.
+           PERFORM 2000-MOSTRAR-CONSOLIDADO.
+
+           STOP RUN.
+
+       1000-LEER-RESUMEN-CDEC.
+           OPEN INPUT RESUMEN-CDEC
+           EVALUATE FS-CDEC
+               WHEN "00"
+                   READ RESUMEN-CDEC
+                   EVALUATE FS-CDEC
+                       WHEN "00"
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "CDEC-RESUMEN VACIO O DAÑADO"
+                           DISPLAY "FILE STATUS ERROR" FS-CDEC
+                           INITIALIZE REGISTRO-RESUMEN-CDEC
+                   END-EVALUATE
+                   CLOSE RESUMEN-CDEC
+               WHEN OTHER
+                   DISPLAY "NO SE PUDO ABRIR CDEC-RESUMEN"
+                   DISPLAY "FILE STATUS ERROR" FS-CDEC
+                   INITIALIZE REGISTRO-RESUMEN-CDEC
+           END-EVALUATE
+           .
+       1000-FIN-LEER-RESUMEN-CDEC.
+           EXIT.
+
+       1100-LEER-RESUMEN-APAREO1.
+           OPEN INPUT RESUMEN-APAREO1
+           EVALUATE FS-APAREO1
+               WHEN "00"
+                   READ RESUMEN-APAREO1
+                   EVALUATE FS-APAREO1
+                       WHEN "00"
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "RESUMEN-APAREO1 VACIO O DAÑADO"
+                           DISPLAY "FILE STATUS ERROR" FS-APAREO1
+                           INITIALIZE REGISTRO-RESUMEN-APAREO1
+                   END-EVALUATE
+                   CLOSE RESUMEN-APAREO1
+               WHEN OTHER
+                   DISPLAY "NO SE PUDO ABRIR RESUMEN-APAREO1"
+                   DISPLAY "FILE STATUS ERROR" FS-APAREO1
+                   INITIALIZE REGISTRO-RESUMEN-APAREO1
+           END-EVALUATE
+           .
+       1100-FIN-LEER-RESUMEN-APAREO1.
+           EXIT.
+
+       1200-LEER-RESUMEN-APAREON.
+           OPEN INPUT RESUMEN-APAREON
+           EVALUATE FS-APAREON
+               WHEN "00"
+                   READ RESUMEN-APAREON
+                   EVALUATE FS-APAREON
+                       WHEN "00"
+                           MOVE "S" TO WS-APAREON-EJECUTADO
+                       WHEN OTHER
+                           INITIALIZE REGISTRO-RESUMEN-APAREON
+                   END-EVALUATE
+                   CLOSE RESUMEN-APAREON
+               WHEN OTHER
+                   INITIALIZE REGISTRO-RESUMEN-APAREON
+           END-EVALUATE
+           .
+       1200-FIN-LEER-RESUMEN-APAREON.
+           EXIT.
+
+       2000-MOSTRAR-CONSOLIDADO.
+           DISPLAY "================================================".
+           DISPLAY "REPORTE CONSOLIDADO DE FIN DE JOB".
+           DISPLAY "================================================".
+           DISPLAY "CORTE DE CONTROL".
+           DISPLAY "  TOTAL DE CHEQUES     : " RC-QTOT.
+           DISPLAY "  TOTAL DE MONTO       : " RC-QTOT-MONTO.
+           DISPLAY "  REGISTROS LEIDOS     : " RC-QLEIDOS.
+           DISPLAY "APAREO1".
+           DISPLAY "  LEIDOS DE CLIENTES   : " R1-LEIDOSA.
+           DISPLAY "  LEIDOS DE SALDO      : " R1-LEIDOSB.
+           DISPLAY "  CARGADOS EN APAREO   : " R1-CARGADOSC.
+           DISPLAY "  CARGADOS SIN SALDO   : " R1-CARGADOSD.
+           DISPLAY "  CARGADOS SIN CLIENTE : " R1-CARGADOSF.
+           DISPLAY "  SALDOS DEUDORES      : " R1-CARGADOSG.
+           IF APAREON-EJECUTADO
+               DISPLAY "APAREOAN (EJECUTADO POR SALDOS MULTIPLES)"
+               DISPLAY "  LEIDOS DE CLIENTES   : " RN-LEIDOSA
+               DISPLAY "  LEIDOS DE SALDO      : " RN-LEIDOSB
+               DISPLAY "  CARGADOS EN APAREO   : " RN-CARGADOSC
+               DISPLAY "  CARGADOS SIN SALDO   : " RN-CARGADOSD
+               DISPLAY "  CARGADOS SIN CLIENTE : " RN-CARGADOSF
+               DISPLAY "  SALDOS DEUDORES      : " RN-CARGADOSG
+           ELSE
+               DISPLAY "APAREOAN: NO SE EJECUTO (SIN SALDOS MULTIPLES)"
+           END-IF.
+           DISPLAY "================================================".
+       2000-FIN-MOSTRAR-CONSOLIDADO.
+           EXIT.
+
+       END PROGRAM ConsolidadoFinDeJob.
