@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Matías Sebastian Ravera
+      * Date: 08/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteApareo.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARCHIVO-APAREO ASSIGN TO "APAREO"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-APAREO.
+
+       SELECT REPORTE ASSIGN TO "APAREO-REPORTE"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARCHIVO-APAREO.
+
+       01  REGISTRO-APAREO.
+           03  IDN              PIC 9(5).
+           03  APELLIDO         PIC X(10).
+           03  NOMBRE           PIC X(10).
+           03  SALDOS           PIC S9(5)V99.
+       01  REGISTRO-APAREO-TRAILER.
+           03  TRAILER-ID       PIC X(10).
+           03  TRAILER-CANT     PIC 9(07).
+           03  TRAILER-SALDO    PIC S9(08)V99.
+
+       FD  REPORTE.
+
+       01  LINEA-REPORTE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-APAREO            PIC X(2).
+           88 FS-APAREO-OK      VALUE "00".
+           88 FS-APAREO-EOF     VALUE "10".
+
+       01  FS-REPORTE           PIC X(2).
+           88 FS-REPORTE-OK     VALUE "00".
+
+       01  CONTADORES.
+           03  WS-LEIDOS           PIC 9(7) VALUE ZERO.
+           03  WS-LINEAS-PAGINA    PIC 9(2) VALUE ZERO.
+           03  WS-NRO-PAGINA       PIC 9(4) VALUE ZERO.
+
+       01  WS-MAX-LINEAS-PAGINA  PIC 9(2) VALUE 20.
+       01  WS-TOTAL-SALDOS       PIC S9(08)V99 VALUE ZERO.
+
+       01  LINEA-ENCABEZADO-1.
+           03  FILLER           PIC X(15) VALUE SPACES.
+           03  FILLER           PIC X(27)
+                                 VALUE "LISTADO DE SALDOS APAREADOS".
+           03  FILLER           PIC X(8)  VALUE SPACES.
+           03  FILLER           PIC X(6)  VALUE "PAGINA".
+           03  ENC-PAGINA       PIC ZZZ9.
+           03  FILLER           PIC X(19) VALUE SPACES.
+
+       01  LINEA-ENCABEZADO-2.
+           03  FILLER           PIC X(10) VALUE "APELLIDO".
+           03  FILLER           PIC X(2)  VALUE SPACES.
+           03  FILLER           PIC X(10) VALUE "NOMBRE".
+           03  FILLER           PIC X(4)  VALUE SPACES.
+           03  FILLER           PIC X(12) VALUE "SALDOS".
+           03  FILLER           PIC X(42) VALUE SPACES.
+
+       01  LINEA-EN-BLANCO      PIC X(80) VALUE SPACES.
+
+       01  LINEA-DETALLE.
+           03  DET-APELLIDO     PIC X(10).
+           03  FILLER           PIC X(2)  VALUE SPACES.
+           03  DET-NOMBRE       PIC X(10).
+           03  FILLER           PIC X(2)  VALUE SPACES.
+           03  DET-SALDOS       PIC ZZ.ZZ9,99-.
+           03  FILLER           PIC X(43) VALUE SPACES.
+
+       01  LINEA-TOTAL.
+           03  FILLER           PIC X(20) VALUE "TOTAL GENERAL:".
+           03  TOT-SALDOS       PIC ZZ.ZZZ.ZZ9,99-.
+           03  FILLER           PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-ABERTURA-DE-ARCHIVOS.
+           PERFORM 2000-LEER-APAREO.
+           PERFORM 3000-PROCESO UNTIL FS-APAREO-EOF.
+           PERFORM 3800-GRABAR-TOTAL.
+           PERFORM 4000-CIERRE-DE-ARCHIVOS.
+
+           STOP RUN.
+
+       1000-ABERTURA-DE-ARCHIVOS.
+           OPEN INPUT ARCHIVO-APAREO
+           EVALUATE FS-APAREO
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR APAREO"
+               DISPLAY "FILE STATUS ERROR" FS-APAREO
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT REPORTE
+           EVALUATE FS-REPORTE
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR APAREO-REPORTE"
+               DISPLAY "FILE STATUS ERROR" FS-REPORTE
+               STOP RUN
+           END-EVALUATE
+           .
+       1000-FIN-ABERTURA-DE-ARCHIVOS.
+           EXIT.
+
+       2000-LEER-APAREO.
+           READ ARCHIVO-APAREO.
+           EVALUATE FS-APAREO
+               WHEN "00"
+                   IF TRAILER-ID OF REGISTRO-APAREO-TRAILER
+                      EQUAL "*TOTAL*"
+                       MOVE "10" TO FS-APAREO
+                   ELSE
+                       ADD 1 TO WS-LEIDOS
+                   END-IF
+               WHEN "10"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR EN LECTURA DE APAREO"
+               DISPLAY "FILE STATUS ERROR" FS-APAREO
+               STOP RUN
+           END-EVALUATE
+           .
+       2000-FIN-LEER-APAREO.
+           EXIT.
+
+       3000-PROCESO.
+           IF WS-LINEAS-PAGINA EQUAL ZERO
+              OR WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM 3500-GRABAR-ENCABEZADO
+           END-IF.
+           PERFORM 3600-GRABAR-DETALLE.
+           ADD SALDOS TO WS-TOTAL-SALDOS.
+           PERFORM 2000-LEER-APAREO.
+       3000-FIN-PROCESO.
+           EXIT.
+
+       3500-GRABAR-ENCABEZADO.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA TO ENC-PAGINA.
+           WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-1.
+           WRITE LINEA-REPORTE FROM LINEA-EN-BLANCO.
+           WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-2.
+           WRITE LINEA-REPORTE FROM LINEA-EN-BLANCO.
+           MOVE ZERO TO WS-LINEAS-PAGINA.
+       3500-FIN-GRABAR-ENCABEZADO.
+           EXIT.
+
+       3600-GRABAR-DETALLE.
+           MOVE APELLIDO TO DET-APELLIDO.
+           MOVE NOMBRE   TO DET-NOMBRE.
+           MOVE SALDOS   TO DET-SALDOS.
+           WRITE LINEA-REPORTE FROM LINEA-DETALLE.
+           EVALUATE FS-REPORTE
+               WHEN "00"
+                   ADD 1 TO WS-LINEAS-PAGINA
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR APAREO-REPORTE"
+                   DISPLAY "FILE STATUS ERROR" FS-REPORTE
+           END-EVALUATE.
+       3600-FIN-GRABAR-DETALLE.
+           EXIT.
+
+       3800-GRABAR-TOTAL.
+           MOVE WS-TOTAL-SALDOS TO TOT-SALDOS.
+           WRITE LINEA-REPORTE FROM LINEA-EN-BLANCO.
+           WRITE LINEA-REPORTE FROM LINEA-TOTAL.
+           EVALUATE FS-REPORTE
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR APAREO-REPORTE"
+                   DISPLAY "FILE STATUS ERROR" FS-REPORTE
+           END-EVALUATE.
+       3800-FIN-GRABAR-TOTAL.
+           EXIT.
+
+       4000-CIERRE-DE-ARCHIVOS.
+           CLOSE ARCHIVO-APAREO
+           CLOSE REPORTE.
+       4000-FIN-CIERRE-DE-ARCHIVOS.
+           EXIT.
+
+       END PROGRAM ReporteApareo.
