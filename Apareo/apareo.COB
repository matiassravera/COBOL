@@ -13,28 +13,34 @@
 
            SELECT archivo-a    ASSIGN TO
            "clientes.txt"
-           ORGANISATION SEQUENTIAL
+           ORGANIZATION SEQUENTIAL
            ACCESS MODE  SEQUENTIAL
            FILE STATUS IS FS-a.
 
            SELECT archivo-b    ASSIGN TO
            "saldo-mod2.txt"
-           ORGANISATION SEQUENTIAL
+           ORGANIZATION SEQUENTIAL
            ACCESS MODE  SEQUENTIAL
            FILE STATUS IS FS-b.
 
            SELECT archivo-c    ASSIGN TO
            "APAREO.txt"
-           ORGANISATION SEQUENTIAL
+           ORGANIZATION SEQUENTIAL
            ACCESS MODE  SEQUENTIAL
            FILE STATUS IS FS-c.
 
            SELECT archivo-d    ASSIGN TO
            "NO-APAREO.txt"
-           ORGANISATION SEQUENTIAL
+           ORGANIZATION SEQUENTIAL
            ACCESS MODE  SEQUENTIAL
            FILE STATUS IS FS-d.
 
+           SELECT archivo-e    ASSIGN TO
+           "CLIENTES-DUPLICADOS"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE  SEQUENTIAL
+           FILE STATUS IS FS-e.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -60,7 +66,12 @@
            FD archivo-c
            LABEL RECORD IS STANDARD.
 
-           01 GRABAR-C PIC X(10).
+           01 GRABAR-C.
+           02 NUMERO-C   PIC 9(5).
+           02 NOMBRE-C   PIC X(10).
+           02 APELLIDO-C PIC X(10).
+           02 LETRA-C    PIC X(3).
+           02 SALDO-C    PIC 9(7).
 
            FD archivo-d
            LABEL RECORD IS STANDARD.
@@ -68,6 +79,14 @@
            01 GRABAR-D-DESDE-A PIC X(10).
            01 GRABAR-D-DESDE-B PIC X(10).
 
+           FD archivo-e
+           LABEL RECORD IS STANDARD.
+
+           01 GRABAR-E.
+           02 NUMERO-E   PIC 9(5).
+           02 NOMBRE-E   PIC X(10).
+           02 APELLIDO-E PIC X(10).
+
        WORKING-STORAGE SECTION.
 
            01 FS-a PIC X(2).
@@ -86,11 +105,20 @@
                88 FS-d-OK   VALUE "00".
                88 FS-d-EOF  VALUE "10".
 
+           01 FS-e PIC X(2).
+               88 FS-e-OK   VALUE "00".
+               88 FS-e-EOF  VALUE "10".
+
+           01 WS-NUMERO-ANT-DUP PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM 1000-INICIO
 
+           PERFORM 1050-VALIDAR-CLIENTES-DUPLICADOS
+              THRU 1050-FIN-VALIDAR-CLIENTES-DUPLICADOS
+
            PERFORM 1500-LEER-CLIENTES
 
            PERFORM 1600-LEER-SALDO
@@ -155,6 +183,61 @@
 
        1000-FIN-INICIO. EXIT.
 
+       1050-VALIDAR-CLIENTES-DUPLICADOS.
+
+           OPEN OUTPUT archivo-e.
+           EVALUATE FS-e
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA archivo-e"
+                    DISPLAY "FILE STATUS ERROR " FS-e
+           END-EVALUATE.
+
+           MOVE ZERO TO WS-NUMERO-ANT-DUP.
+           PERFORM UNTIL FS-a-EOF
+               READ archivo-a
+               IF FS-a-OK
+                   IF NUMERO-A EQUAL WS-NUMERO-ANT-DUP
+                      AND WS-NUMERO-ANT-DUP NOT EQUAL ZERO
+                       PERFORM 1060-GRABAR-CLIENTE-DUPLICADO
+                   END-IF
+                   MOVE NUMERO-A TO WS-NUMERO-ANT-DUP
+               END-IF
+           END-PERFORM.
+
+           CLOSE archivo-a.
+           CLOSE archivo-e.
+
+           OPEN INPUT archivo-a.
+           EVALUATE FS-a
+               WHEN "00"
+                    CONTINUE
+               WHEN "10"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA archivo-a"
+                    DISPLAY "FILE STATUS ERROR " FS-a
+           END-EVALUATE
+           .
+       1050-FIN-VALIDAR-CLIENTES-DUPLICADOS.
+           EXIT.
+
+       1060-GRABAR-CLIENTE-DUPLICADO.
+           MOVE NUMERO-A   TO NUMERO-E.
+           MOVE NOMBRE-A   TO NOMBRE-E.
+           MOVE APELLIDO-A TO APELLIDO-E.
+           WRITE GRABAR-E.
+           EVALUATE FS-e
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR CLIENTES-DUPLICADOS"
+                    DISPLAY "FILE STATUS ERROR " FS-e
+           END-EVALUATE.
+       1060-FIN-GRABAR-CLIENTE-DUPLICADO.
+           EXIT.
+
        1500-LEER-CLIENTES.
            IF NOT FS-a-EOF
               READ archivo-a
@@ -217,7 +300,12 @@
            EXIT.
 
        3000-GRABAR-C.
-           WRITE GRABAR-C FROM REGIS-A .
+           MOVE NUMERO-A   TO NUMERO-C
+           MOVE NOMBRE-A   TO NOMBRE-C
+           MOVE APELLIDO-A TO APELLIDO-C
+           MOVE LETRA-A    TO LETRA-C
+           MOVE SALDO-B    TO SALDO-C
+           WRITE GRABAR-C .
 
        3000-fin-GRABAR-C. EXIT.
 
