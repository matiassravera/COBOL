@@ -1,135 +1,421 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 calculo.
-           05 numero1           PIC S9(16)V99.
-           05 resultado         PIC S9(16)V99.
-           05 resultadolindo    PIC ZZZ9.99-.
-
-       01 operando              PIC x(1).
-           88 suma             VALUE 's'.
-           88 resta            VALUE 'r'.
-           88 multiplicacion   VALUE 'm'.
-           88 divis            VALUE 'd'.
-           88 terminar         VALUE 't'.
-
-       PROCEDURE DIVISION.
-
-           PERFORM 1000-inicio.
-
-
-           PERFORM 1500-iterar  UNTIL terminar.
-
-
-
-           STOP RUN.
-
-
-
-
-
-
-
-
-           1000-inicio.
-
-           INITIALIZE calculo.
-
-           fin-1000-inicio. exit.
-
-           1500-iterar.
-
-               PERFORM 3100-ingresar-num1yoper.
-
-               PERFORM 3200-ingresar-resultado.
-
-                 IF operando EQUALS 'd'
-
-                    PERFORM 3300-validardivis
-                    until resultado NOT EQUALS zero
-
-                 END-IF.
-
-              PERFORM 4000-ejecutarcalculo.
-
-              PERFORM 5000-mostrarresultado.
-
-           fin-1500-iterar. exit.
-
-           3100-ingresar-num1yoper.
-
-           DISPLAY "ingrese numero 1: ".
-           ACCEPT numero1.
-
-           DISPLAY "ingrese operando: ".
-           ACCEPT operando.
-
-           if operando EQUALS 't'
-           DISPLAY "Operacion finalizada"
-               STOP RUN.
-
-           fin-3100-ingresar-num1yoper. exit.
-
-
-           3200-ingresar-resultado.
-           if resultado EQUALs ZERO
-               DISPLAY "ingrese numero 2: "
-               ACCEPT resultado
-               .
-
-           fin-3200-ingresar-resultado. exit.
-
-
-           3300-validardivis.
-
-                   DISPLAY "no se puede dividir por cero"
-                   PERFORM 3200-ingresar-resultado
-               .
-
-           fin-3300-validardivis. exit.
-
-           4000-ejecutarcalculo.
-
-               EVALUATE operando
-                   WHEN 's'
-                       ADD numero1 to resultado
-                   WHEN 'r'
-                       SUBTRACT resultado from numero1
-                   WHEN 'm'
-                       MULTIPLY resultado by numero1
-                   WHEN 'd'
-                       DIVIDE resultado INTO numero1
-                   WHEN 't'
-                       SET terminar to TRUE
-                   WHEN OTHER
-                       CONTINUE
-               END-EVALUATE.
-
-
-           fin-4000-ejecutarcalculo. exit.
-
-
-           5000-mostrarresultado.
-
-           if not terminar
-            move resultado to resultadolindo
-            DISPLAY "resultado: " resultadolindo
-
-           else
-               DISPLAY "Operacion finalizada"
-
-           END-IF.
-
-           fin-5000-mostrarresultado. exit.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARCHIVO-LOG ASSIGN TO "CALC-LOG"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-LOG.
+
+       SELECT ARCHIVO-ENTRADA-CALC ASSIGN TO "CALC-ENTRADA"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA-CALC.
+
+       SELECT ARCHIVO-SALIDA-CALC ASSIGN TO "CALC-SALIDA"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-SALIDA-CALC.
+
+       SELECT ARCHIVO-RECHAZOS-CALC ASSIGN TO "CALC-RECHAZOS"
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS-CALC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARCHIVO-LOG.
+
+       01 REGISTRO-LOG.
+           05 LOG-NUMERO1       PIC S9(16)V99.
+           05 LOG-OPERANDO      PIC X(01).
+           05 LOG-RESULTADO     PIC S9(16)V99.
+
+       FD  ARCHIVO-ENTRADA-CALC.
+
+       01 REGISTRO-ENTRADA-CALC.
+           05 CALC-NUMERO1      PIC S9(16)V99.
+           05 CALC-OPERANDO     PIC X(01).
+           05 CALC-NUMERO2      PIC S9(16)V99.
+
+       FD  ARCHIVO-SALIDA-CALC.
+
+       01 REGISTRO-SALIDA-CALC.
+           05 SAL-NUMERO1       PIC S9(16)V99.
+           05 SAL-OPERANDO      PIC X(01).
+           05 SAL-RESULTADO     PIC S9(16)V99.
+
+       FD  ARCHIVO-RECHAZOS-CALC.
+
+       01 REGISTRO-RECHAZO-CALC.
+           05 RECH-NUMERO1      PIC S9(16)V99.
+           05 RECH-OPERANDO     PIC X(01).
+           05 RECH-NUMERO2      PIC S9(16)V99.
+           05 RECH-MOTIVO       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01 calculo.
+           05 numero1           PIC S9(16)V99.
+           05 resultado         PIC S9(16)V99.
+           05 resultadolindo    PIC ZZZ9.99-.
+
+       01 operando              PIC x(1).
+           88 suma             VALUE 's'.
+           88 resta            VALUE 'r'.
+           88 multiplicacion   VALUE 'm'.
+           88 divis            VALUE 'd'.
+           88 porcentaje       VALUE 'p'.
+           88 memoria-suma     VALUE 'g'.
+           88 memoria-recupera VALUE 'e'.
+           88 memoria-borra    VALUE 'c'.
+           88 terminar         VALUE 't'.
+
+       01 MEMORIA                PIC S9(16)V99 VALUE ZERO.
+
+       01 FS-LOG                PIC X(2).
+           88 FS-LOG-OK        VALUE '00'.
+           88 FS-LOG-EOF       VALUE '10'.
+
+       01 FS-ENTRADA-CALC       PIC X(2).
+           88 FS-ENTRADA-CALC-OK   VALUE '00'.
+           88 FS-ENTRADA-CALC-EOF  VALUE '10'.
+
+       01 FS-SALIDA-CALC        PIC X(2).
+           88 FS-SALIDA-CALC-OK    VALUE '00'.
+           88 FS-SALIDA-CALC-EOF   VALUE '10'.
+
+       01 FS-RECHAZOS-CALC      PIC X(2).
+           88 FS-RECHAZOS-CALC-OK  VALUE '00'.
+
+       01 WS-MODO-BATCH         PIC X(01).
+           88 ES-MODO-BATCH    VALUE 'S'.
+
+       01 WS-NUMERO2-BATCH      PIC S9(16)V99.
+
+       01 WS-SALTAR-REGISTRO    PIC X(01) VALUE 'N'.
+           88 SALTAR-REGISTRO-CALC VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-inicio.
+
+
+           PERFORM 1500-iterar  UNTIL terminar.
+
+
+           PERFORM 6000-cerrar-archivos.
+
+           STOP RUN.
+
+
+
+
+
+
+
+
+           1000-inicio.
+
+           INITIALIZE calculo.
+
+           OPEN OUTPUT ARCHIVO-LOG.
+           EVALUATE FS-LOG
+               WHEN "00"
+                    CONTINUE
+               WHEN "10"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN APERTURA DEL LOG"
+                    DISPLAY "FILE STATUS ERROR " FS-LOG
+           END-EVALUATE.
+
+           ACCEPT WS-MODO-BATCH FROM ENVIRONMENT "CALC-BATCH".
+           IF ES-MODO-BATCH
+               OPEN INPUT ARCHIVO-ENTRADA-CALC
+               EVALUATE FS-ENTRADA-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN "10"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN APERTURA DE CALC-ENTRADA"
+                        DISPLAY "FILE STATUS ERROR " FS-ENTRADA-CALC
+               END-EVALUATE
+
+               OPEN OUTPUT ARCHIVO-SALIDA-CALC
+               EVALUATE FS-SALIDA-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN "10"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN APERTURA DE CALC-SALIDA"
+                        DISPLAY "FILE STATUS ERROR " FS-SALIDA-CALC
+               END-EVALUATE
+
+               OPEN OUTPUT ARCHIVO-RECHAZOS-CALC
+               EVALUATE FS-RECHAZOS-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN "10"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN APERTURA DE CALC-RECHAZOS"
+                        DISPLAY "FILE STATUS ERROR " FS-RECHAZOS-CALC
+               END-EVALUATE
+           END-IF.
+
+           fin-1000-inicio. exit.
+
+           1500-iterar.
+
+               MOVE 'N' TO WS-SALTAR-REGISTRO.
+
+               PERFORM 3100-ingresar-num1yoper.
+
+               IF NOT memoria-suma AND NOT memoria-recupera
+                                   AND NOT memoria-borra
+                  MOVE ZERO TO resultado
+                  PERFORM 3200-ingresar-resultado
+               END-IF.
+
+                 IF operando EQUAL 'd'
+                    IF ES-MODO-BATCH
+                       IF resultado EQUAL ZERO
+                          PERFORM 3300-validardivis
+                       END-IF
+                    ELSE
+                       PERFORM 3300-validardivis
+                       until resultado NOT EQUAL zero
+                    END-IF
+                 END-IF.
+
+              IF NOT SALTAR-REGISTRO-CALC
+                  PERFORM 4000-ejecutarcalculo
+
+                  PERFORM 3600-grabar-log
+
+                  IF ES-MODO-BATCH
+                      PERFORM 3700-grabar-salida-batch
+                  END-IF
+
+                  PERFORM 5000-mostrarresultado
+              END-IF.
+
+           fin-1500-iterar. exit.
+
+           3100-ingresar-num1yoper.
+
+           IF ES-MODO-BATCH
+               PERFORM 3150-leer-entrada-batch
+           ELSE
+               DISPLAY "ingrese numero 1: "
+               ACCEPT numero1
+
+               DISPLAY "ingrese operando: "
+               ACCEPT operando
+           END-IF.
+
+           if operando EQUAL 't'
+           DISPLAY "Operacion finalizada"
+               PERFORM 6000-cerrar-archivos
+               STOP RUN.
+
+           fin-3100-ingresar-num1yoper. exit.
+
+
+           3150-leer-entrada-batch.
+
+           READ ARCHIVO-ENTRADA-CALC.
+           EVALUATE FS-ENTRADA-CALC
+               WHEN "00"
+                    MOVE CALC-NUMERO1  TO numero1
+                    MOVE CALC-OPERANDO TO operando
+                    MOVE CALC-NUMERO2  TO WS-NUMERO2-BATCH
+               WHEN "10"
+                    MOVE 't' TO operando
+               WHEN OTHER
+                    DISPLAY "ERROR EN LECTURA DE CALC-ENTRADA"
+                    DISPLAY "FILE STATUS ERROR " FS-ENTRADA-CALC
+                    MOVE 't' TO operando
+           END-EVALUATE.
+
+           fin-3150-leer-entrada-batch. exit.
+
+
+           3200-ingresar-resultado.
+           if resultado EQUAL ZERO
+               IF ES-MODO-BATCH
+                   MOVE WS-NUMERO2-BATCH TO resultado
+               ELSE
+                   DISPLAY "ingrese numero 2: "
+                   ACCEPT resultado
+               END-IF
+               .
+
+           fin-3200-ingresar-resultado. exit.
+
+
+           3300-validardivis.
+
+               IF ES-MODO-BATCH
+                   DISPLAY "no se puede dividir por cero - se omite"
+                   PERFORM 3900-grabar-rechazo-calc
+                   MOVE 'S' TO WS-SALTAR-REGISTRO
+               ELSE
+                   DISPLAY "no se puede dividir por cero"
+                   DISPLAY "ingrese numero 2: "
+                   ACCEPT resultado
+               END-IF
+               .
+
+           fin-3300-validardivis. exit.
+
+           4000-ejecutarcalculo.
+
+               EVALUATE operando
+                   WHEN 's'
+                       ADD numero1 to resultado
+                   WHEN 'r'
+                       SUBTRACT resultado FROM numero1 GIVING resultado
+                   WHEN 'm'
+                       MULTIPLY numero1 BY resultado
+                   WHEN 'd'
+                       DIVIDE numero1 BY resultado GIVING resultado
+                   WHEN 'p'
+                       COMPUTE resultado = (resultado * numero1) / 100
+                   WHEN 'g'
+                       ADD resultado TO MEMORIA
+                   WHEN 'e'
+                       MOVE MEMORIA TO resultado
+                   WHEN 'c'
+                       MOVE ZERO TO MEMORIA
+                   WHEN 't'
+                       SET terminar to TRUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+
+
+           fin-4000-ejecutarcalculo. exit.
+
+
+           3600-grabar-log.
+
+           MOVE numero1   TO LOG-NUMERO1.
+           MOVE operando  TO LOG-OPERANDO.
+           MOVE resultado TO LOG-RESULTADO.
+           WRITE REGISTRO-LOG.
+           EVALUATE FS-LOG
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR EL LOG"
+                    DISPLAY "FILE STATUS ERROR " FS-LOG
+           END-EVALUATE.
+
+           fin-3600-grabar-log. exit.
+
+
+           3700-grabar-salida-batch.
+
+           MOVE numero1   TO SAL-NUMERO1.
+           MOVE operando  TO SAL-OPERANDO.
+           MOVE resultado TO SAL-RESULTADO.
+           WRITE REGISTRO-SALIDA-CALC.
+           EVALUATE FS-SALIDA-CALC
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR CALC-SALIDA"
+                    DISPLAY "FILE STATUS ERROR " FS-SALIDA-CALC
+           END-EVALUATE.
+
+           fin-3700-grabar-salida-batch. exit.
+
+
+           3900-grabar-rechazo-calc.
+
+           MOVE numero1              TO RECH-NUMERO1.
+           MOVE operando             TO RECH-OPERANDO.
+           MOVE resultado            TO RECH-NUMERO2.
+           MOVE "DIVISION POR CERO"  TO RECH-MOTIVO.
+           WRITE REGISTRO-RECHAZO-CALC.
+           EVALUATE FS-RECHAZOS-CALC
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR CALC-RECHAZOS"
+                    DISPLAY "FILE STATUS ERROR " FS-RECHAZOS-CALC
+           END-EVALUATE.
+
+           fin-3900-grabar-rechazo-calc. exit.
+
+
+           6000-cerrar-archivos.
+
+           CLOSE ARCHIVO-LOG.
+           EVALUATE FS-LOG
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN EL CIERRE DEL LOG"
+                    DISPLAY "FILE STATUS ERROR " FS-LOG
+           END-EVALUATE.
+
+           IF ES-MODO-BATCH
+               CLOSE ARCHIVO-ENTRADA-CALC
+               EVALUATE FS-ENTRADA-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN EL CIERRE DE CALC-ENTRADA"
+                        DISPLAY "FILE STATUS ERROR " FS-ENTRADA-CALC
+               END-EVALUATE
+
+               CLOSE ARCHIVO-SALIDA-CALC
+               EVALUATE FS-SALIDA-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN EL CIERRE DE CALC-SALIDA"
+                        DISPLAY "FILE STATUS ERROR " FS-SALIDA-CALC
+               END-EVALUATE
+
+               CLOSE ARCHIVO-RECHAZOS-CALC
+               EVALUATE FS-RECHAZOS-CALC
+                   WHEN "00"
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "ERROR EN EL CIERRE DE CALC-RECHAZOS"
+                        DISPLAY "FILE STATUS ERROR " FS-RECHAZOS-CALC
+               END-EVALUATE
+           END-IF.
+
+           fin-6000-cerrar-archivos. exit.
+
+
+           5000-mostrarresultado.
+
+           if not terminar
+            move resultado to resultadolindo
+            DISPLAY "resultado: " resultadolindo
+
+           else
+               DISPLAY "Operacion finalizada"
+
+           END-IF.
+
+           fin-5000-mostrarresultado. exit.
+
+
+       END PROGRAM YOUR-PROGRAM-NAME.
