@@ -0,0 +1,509 @@
+      ******************************************************************
+      * Author: Matías Sebastian Ravera
+      * Date: 08/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MantenimientoClientes.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANMANT ASSIGN TO "CLIENTES-MANT"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-TRANMANT.
+
+       SELECT CLIENTES ASSIGN TO "CLIENTES"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-CLIENTES.
+
+       SELECT CLIENTES-NUEVO ASSIGN TO "CLIENTES-NUEVO"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-CLIENTES-NUEVO.
+
+       SELECT LISTADO ASSIGN TO "CLIENTES-LISTADO"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-LISTADO.
+
+       SELECT RECHAZOS ASSIGN TO "CLIENTES-RECHAZOS"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-RECHAZOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANMANT.
+
+       01  REGISTRO-MANT.
+           03  MANT-OPCION     PIC X(01).
+               88 MANT-ALTA      VALUE 'A'.
+               88 MANT-CAMBIO    VALUE 'C'.
+               88 MANT-BAJA      VALUE 'B'.
+               88 MANT-LISTADO   VALUE 'L'.
+           03  MANT-IDN        PIC 9(5).
+           03  MANT-NOMBRE     PIC X(10).
+           03  MANT-APELLIDO   PIC X(10).
+
+      * CLIENTES es el maestro anterior (solo lectura, secuencial
+      * ascendente por IDN, el mismo layout que usan Apareo1/ApareoaN).
+       FD  CLIENTES.
+
+       01  REGISTRO-A.
+           03  FILLER          PIC X(5).
+           03  IDN             PIC 9(5).
+           03  NOMBRE          PIC X(10).
+           03  APELLIDO        PIC X(10).
+           03  FILLER          PIC X(3).
+
+      * CLIENTES-NUEVO es el maestro que resulta de aplicar las
+      * transacciones contra CLIENTES; operaciones lo pasa a "CLIENTES"
+      * para el proximo corrida, igual que ValidadorSaldo hace con
+      * SALDO-LIMPIO.
+       FD  CLIENTES-NUEVO.
+
+       01  REGISTRO-A-NUEVO.
+           03  FILLER          PIC X(5).
+           03  IDN             PIC 9(5).
+           03  NOMBRE          PIC X(10).
+           03  APELLIDO        PIC X(10).
+           03  FILLER          PIC X(3).
+
+       FD  LISTADO.
+
+       01  REGISTRO-LISTADO.
+           03  LIST-ACCION     PIC X(10).
+           03  LIST-IDN        PIC 9(5).
+           03  LIST-NOMBRE     PIC X(10).
+           03  LIST-APELLIDO   PIC X(10).
+
+       FD  RECHAZOS.
+
+       01  REGISTRO-RECHAZO.
+           03  RECH-OPCION     PIC X(01).
+           03  RECH-IDN        PIC 9(5).
+           03  RECH-MOTIVO     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-TRANMANT         PIC X(2).
+           88 FS-TRANMANT-OK   VALUE "00".
+           88 FS-TRANMANT-EOF  VALUE "10".
+
+       01  FS-CLIENTES         PIC X(2).
+           88 FS-CLIENTES-OK   VALUE "00".
+           88 FS-CLIENTES-EOF  VALUE "10".
+
+       01  FS-CLIENTES-NUEVO   PIC X(2).
+           88 FS-CLIENTES-NUEVO-OK VALUE "00".
+
+       01  FS-LISTADO          PIC X(2).
+           88 FS-LISTADO-OK    VALUE "00".
+
+       01  FS-RECHAZOS         PIC X(2).
+           88 FS-RECHAZOS-OK   VALUE "00".
+
+       01  CONTADORES.
+           03  WS-ALTAS        PIC 9(5) VALUE ZERO.
+           03  WS-CAMBIOS      PIC 9(5) VALUE ZERO.
+           03  WS-BAJAS        PIC 9(5) VALUE ZERO.
+           03  WS-LISTADOS     PIC 9(5) VALUE ZERO.
+           03  WS-RECHAZADOS   PIC 9(5) VALUE ZERO.
+
+       01  WS-ACCION           PIC X(10).
+       01  WS-MOTIVO           PIC X(20).
+
+      * Claves de la corrida por comparacion (patron old-master/
+      * transaccion/new-master); 99999 se usa como valor centinela de
+      * fin de archivo, igual que Apareo1/ApareoaN.
+       01  VARIABLES-COMPARACION.
+           03  WS-CLAVE-TRAN    PIC 9(5).
+           03  WS-CLAVE-MAESTRO PIC 9(5).
+
+      * Ultimo IDN leido de cada archivo, para validar que ambos
+      * vengan en orden ascendente (mismo criterio que 1550-VALIDAR-
+      * SEC-A de Apareo1).
+       01  WS-IDN-ANT-TRAN      PIC 9(5) VALUE ZERO.
+       01  WS-IDN-ANT-MAESTRO   PIC 9(5) VALUE ZERO.
+
+       01  WS-MAESTRO-BAJA      PIC X(01) VALUE "N".
+           88 MAESTRO-DADO-DE-BAJA VALUE "S".
+
+      * Alta pendiente de volcar: transaccion sin maestro anterior que
+      * dio de alta un IDN nuevo, todavia no escrita en CLIENTES-NUEVO
+      * por si llegan mas transacciones para el mismo IDN dentro de la
+      * misma corrida (mismo tratamiento que 3300-VOLCAR-MAESTRO hace
+      * con el maestro anterior).
+       01  WS-PENDIENTE-ALTA.
+           03  WS-PENDIENTE-ACTIVA   PIC X(01) VALUE "N".
+               88 PENDIENTE-ALTA-ACTIVA VALUE "S".
+           03  WS-PENDIENTE-BAJA     PIC X(01) VALUE "N".
+               88 PENDIENTE-DADA-DE-BAJA VALUE "S".
+           03  WS-PENDIENTE-IDN      PIC 9(5).
+           03  WS-PENDIENTE-NOMBRE   PIC X(10).
+           03  WS-PENDIENTE-APELLIDO PIC X(10).
+
+      * Datos del registro que se esta reportando en CLIENTES-LISTADO,
+      * validos independientemente de si vienen del maestro anterior o
+      * de la transaccion (alta contra un IDN nuevo).
+       01  WS-REGISTRO-ACTUAL.
+           03  WS-IDN-ACTUAL      PIC 9(5).
+           03  WS-NOMBRE-ACTUAL   PIC X(10).
+           03  WS-APELLIDO-ACTUAL PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-ABERTURA-DE-ARCHIVOS.
+           PERFORM 1500-LEER-MAESTRO.
+           PERFORM 2000-LEER-TRANSACCION.
+           PERFORM 3000-PROCESO
+              UNTIL FS-TRANMANT-EOF AND FS-CLIENTES-EOF.
+           IF PENDIENTE-ALTA-ACTIVA
+               PERFORM 3150-VOLCAR-PENDIENTE-ALTA
+           END-IF.
+           PERFORM 5000-MOSTRAR-RESUMEN.
+           PERFORM 4000-CIERRE-DE-ARCHIVOS.
+
+           STOP RUN.
+
+       1000-ABERTURA-DE-ARCHIVOS.
+           OPEN INPUT TRANMANT
+           EVALUATE FS-TRANMANT
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR CLIENTES-MANT"
+               DISPLAY "FILE STATUS ERROR" FS-TRANMANT
+               STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT CLIENTES
+           EVALUATE FS-CLIENTES
+               WHEN "00"
+               CONTINUE
+               WHEN "10"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR CLIENTES"
+               DISPLAY "FILE STATUS ERROR" FS-CLIENTES
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT CLIENTES-NUEVO
+           EVALUATE FS-CLIENTES-NUEVO
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR CLIENTES-NUEVO"
+               DISPLAY "FILE STATUS ERROR" FS-CLIENTES-NUEVO
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT LISTADO
+           EVALUATE FS-LISTADO
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR CLIENTES-LISTADO"
+               DISPLAY "FILE STATUS ERROR" FS-LISTADO
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT RECHAZOS
+           EVALUATE FS-RECHAZOS
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR CLIENTES-RECHAZOS"
+               DISPLAY "FILE STATUS ERROR" FS-RECHAZOS
+               STOP RUN
+           END-EVALUATE
+           .
+       1000-FIN-ABERTURA-DE-ARCHIVOS.
+           EXIT.
+
+       1500-LEER-MAESTRO.
+           READ CLIENTES.
+           EVALUATE FS-CLIENTES
+               WHEN "00"
+               MOVE IDN OF REGISTRO-A TO WS-CLAVE-MAESTRO
+               MOVE "N" TO WS-MAESTRO-BAJA
+               PERFORM 1550-VALIDAR-SEC-MAESTRO
+               WHEN "10"
+               MOVE 99999 TO WS-CLAVE-MAESTRO
+               WHEN OTHER
+               DISPLAY "ERROR EN LECTURA DE CLIENTES"
+               DISPLAY "FILE STATUS ERROR" FS-CLIENTES
+               STOP RUN
+           END-EVALUATE
+           .
+       1500-FIN-LEER-MAESTRO.
+           EXIT.
+
+       1550-VALIDAR-SEC-MAESTRO.
+           IF WS-CLAVE-MAESTRO LESS THAN WS-IDN-ANT-MAESTRO
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO CLIENTES"
+               DISPLAY "IDN FUERA DE ORDEN: " WS-CLAVE-MAESTRO
+               STOP RUN
+           END-IF.
+           MOVE WS-CLAVE-MAESTRO TO WS-IDN-ANT-MAESTRO.
+       1550-FIN-VALIDAR-SEC-MAESTRO.
+           EXIT.
+
+       2000-LEER-TRANSACCION.
+           READ TRANMANT.
+           EVALUATE FS-TRANMANT
+               WHEN "00"
+               MOVE MANT-IDN TO WS-CLAVE-TRAN
+               PERFORM 2050-VALIDAR-SEC-TRAN
+               WHEN "10"
+               MOVE 99999 TO WS-CLAVE-TRAN
+               WHEN OTHER
+               DISPLAY "ERROR EN LECTURA DE CLIENTES-MANT"
+               DISPLAY "FILE STATUS ERROR" FS-TRANMANT
+               STOP RUN
+           END-EVALUATE
+           .
+       2000-FIN-LEER-TRANSACCION.
+           EXIT.
+
+       2050-VALIDAR-SEC-TRAN.
+           IF WS-CLAVE-TRAN LESS THAN WS-IDN-ANT-TRAN
+               DISPLAY "ERROR DE SECUENCIA EN ARCHIVO CLIENTES-MANT"
+               DISPLAY "IDN FUERA DE ORDEN: " WS-CLAVE-TRAN
+               STOP RUN
+           END-IF.
+           MOVE WS-CLAVE-TRAN TO WS-IDN-ANT-TRAN.
+       2050-FIN-VALIDAR-SEC-TRAN.
+           EXIT.
+
+      * Si hay un alta pendiente de un IDN distinto al que se va a
+      * procesar ahora, se vuelca antes de seguir, para no alterar el
+      * orden ascendente de CLIENTES-NUEVO.
+       3000-PROCESO.
+           IF PENDIENTE-ALTA-ACTIVA
+              AND WS-PENDIENTE-IDN NOT EQUAL WS-CLAVE-TRAN
+               PERFORM 3150-VOLCAR-PENDIENTE-ALTA
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-CLAVE-TRAN < WS-CLAVE-MAESTRO
+                   PERFORM 3100-TRANSACCION-SIN-MAESTRO
+                   PERFORM 2000-LEER-TRANSACCION
+               WHEN WS-CLAVE-TRAN = WS-CLAVE-MAESTRO
+                   PERFORM 3200-TRANSACCION-CON-MAESTRO
+                   PERFORM 2000-LEER-TRANSACCION
+               WHEN OTHER
+                   PERFORM 3300-VOLCAR-MAESTRO
+                   PERFORM 1500-LEER-MAESTRO
+           END-EVALUATE.
+       3000-FIN-PROCESO.
+           EXIT.
+
+      * Transaccion cuyo IDN todavia no aparecio en el maestro anterior:
+      * un alta legitima (o una transaccion mas contra un alta ya
+      * pendiente de esta misma corrida), o un cambio/baja/listado
+      * contra un cliente que no existe ni fue dado de alta todavia.
+       3100-TRANSACCION-SIN-MAESTRO.
+           EVALUATE TRUE
+               WHEN MANT-ALTA
+                   IF PENDIENTE-ALTA-ACTIVA
+                       MOVE "IDN YA EXISTE" TO WS-MOTIVO
+                       PERFORM 3900-GRABAR-RECHAZO
+                   ELSE
+                       MOVE "S"           TO WS-PENDIENTE-ACTIVA
+                       MOVE "N"           TO WS-PENDIENTE-BAJA
+                       MOVE MANT-IDN      TO WS-PENDIENTE-IDN
+                       MOVE MANT-NOMBRE   TO WS-PENDIENTE-NOMBRE
+                       MOVE MANT-APELLIDO TO WS-PENDIENTE-APELLIDO
+                       ADD 1 TO WS-ALTAS
+                       MOVE "ALTA"        TO WS-ACCION
+                       MOVE MANT-IDN      TO WS-IDN-ACTUAL
+                       MOVE MANT-NOMBRE   TO WS-NOMBRE-ACTUAL
+                       MOVE MANT-APELLIDO TO WS-APELLIDO-ACTUAL
+                       PERFORM 3500-GRABAR-LISTADO
+                   END-IF
+               WHEN MANT-CAMBIO
+                   IF PENDIENTE-ALTA-ACTIVA
+                       MOVE MANT-NOMBRE   TO WS-PENDIENTE-NOMBRE
+                       MOVE MANT-APELLIDO TO WS-PENDIENTE-APELLIDO
+                       ADD 1 TO WS-CAMBIOS
+                       MOVE "CAMBIO" TO WS-ACCION
+                       MOVE WS-PENDIENTE-IDN      TO WS-IDN-ACTUAL
+                       MOVE WS-PENDIENTE-NOMBRE   TO WS-NOMBRE-ACTUAL
+                       MOVE WS-PENDIENTE-APELLIDO TO WS-APELLIDO-ACTUAL
+                       PERFORM 3500-GRABAR-LISTADO
+                   ELSE
+                       MOVE "IDN NO EXISTE" TO WS-MOTIVO
+                       PERFORM 3900-GRABAR-RECHAZO
+                   END-IF
+               WHEN MANT-BAJA
+                   IF PENDIENTE-ALTA-ACTIVA
+                       MOVE "S" TO WS-PENDIENTE-BAJA
+                       ADD 1 TO WS-BAJAS
+                       MOVE "BAJA" TO WS-ACCION
+                       MOVE WS-PENDIENTE-IDN      TO WS-IDN-ACTUAL
+                       MOVE WS-PENDIENTE-NOMBRE   TO WS-NOMBRE-ACTUAL
+                       MOVE WS-PENDIENTE-APELLIDO TO WS-APELLIDO-ACTUAL
+                       PERFORM 3500-GRABAR-LISTADO
+                   ELSE
+                       MOVE "IDN NO EXISTE" TO WS-MOTIVO
+                       PERFORM 3900-GRABAR-RECHAZO
+                   END-IF
+               WHEN MANT-LISTADO
+                   IF PENDIENTE-ALTA-ACTIVA
+                       ADD 1 TO WS-LISTADOS
+                       MOVE "LISTADO" TO WS-ACCION
+                       MOVE WS-PENDIENTE-IDN      TO WS-IDN-ACTUAL
+                       MOVE WS-PENDIENTE-NOMBRE   TO WS-NOMBRE-ACTUAL
+                       MOVE WS-PENDIENTE-APELLIDO TO WS-APELLIDO-ACTUAL
+                       PERFORM 3500-GRABAR-LISTADO
+                   ELSE
+                       MOVE "IDN NO EXISTE" TO WS-MOTIVO
+                       PERFORM 3900-GRABAR-RECHAZO
+                   END-IF
+               WHEN OTHER
+                   MOVE "OPCION INVALIDA" TO WS-MOTIVO
+                   PERFORM 3900-GRABAR-RECHAZO
+           END-EVALUATE.
+       3100-FIN-TRANSACCION-SIN-MAESTRO.
+           EXIT.
+
+      * Transaccion contra el registro del maestro anterior que esta
+      * pendiente de volcar (mismo IDN).
+       3200-TRANSACCION-CON-MAESTRO.
+           EVALUATE TRUE
+               WHEN MANT-ALTA
+                   MOVE "IDN YA EXISTE" TO WS-MOTIVO
+                   PERFORM 3900-GRABAR-RECHAZO
+               WHEN MANT-CAMBIO
+                   MOVE MANT-NOMBRE   TO NOMBRE   OF REGISTRO-A
+                   MOVE MANT-APELLIDO TO APELLIDO OF REGISTRO-A
+                   ADD 1 TO WS-CAMBIOS
+                   MOVE "CAMBIO" TO WS-ACCION
+                   MOVE IDN      OF REGISTRO-A TO WS-IDN-ACTUAL
+                   MOVE NOMBRE   OF REGISTRO-A TO WS-NOMBRE-ACTUAL
+                   MOVE APELLIDO OF REGISTRO-A TO WS-APELLIDO-ACTUAL
+                   PERFORM 3500-GRABAR-LISTADO
+               WHEN MANT-BAJA
+                   MOVE "S" TO WS-MAESTRO-BAJA
+                   ADD 1 TO WS-BAJAS
+                   MOVE "BAJA" TO WS-ACCION
+                   MOVE IDN      OF REGISTRO-A TO WS-IDN-ACTUAL
+                   MOVE NOMBRE   OF REGISTRO-A TO WS-NOMBRE-ACTUAL
+                   MOVE APELLIDO OF REGISTRO-A TO WS-APELLIDO-ACTUAL
+                   PERFORM 3500-GRABAR-LISTADO
+               WHEN MANT-LISTADO
+                   ADD 1 TO WS-LISTADOS
+                   MOVE "LISTADO" TO WS-ACCION
+                   MOVE IDN      OF REGISTRO-A TO WS-IDN-ACTUAL
+                   MOVE NOMBRE   OF REGISTRO-A TO WS-NOMBRE-ACTUAL
+                   MOVE APELLIDO OF REGISTRO-A TO WS-APELLIDO-ACTUAL
+                   PERFORM 3500-GRABAR-LISTADO
+               WHEN OTHER
+                   MOVE "OPCION INVALIDA" TO WS-MOTIVO
+                   PERFORM 3900-GRABAR-RECHAZO
+           END-EVALUATE.
+       3200-FIN-TRANSACCION-CON-MAESTRO.
+           EXIT.
+
+      * No quedan mas transacciones para el IDN pendiente: se vuelca
+      * el registro del maestro anterior al maestro nuevo, salvo que
+      * haya sido dado de baja.
+       3300-VOLCAR-MAESTRO.
+           IF NOT MAESTRO-DADO-DE-BAJA
+               MOVE IDN      OF REGISTRO-A
+                    TO IDN      OF REGISTRO-A-NUEVO
+               MOVE NOMBRE   OF REGISTRO-A
+                    TO NOMBRE   OF REGISTRO-A-NUEVO
+               MOVE APELLIDO OF REGISTRO-A
+                    TO APELLIDO OF REGISTRO-A-NUEVO
+               PERFORM 3600-GRABAR-MAESTRO-NUEVO
+           END-IF.
+       3300-FIN-VOLCAR-MAESTRO.
+           EXIT.
+
+      * No quedan mas transacciones para el alta pendiente: se vuelca
+      * a CLIENTES-NUEVO, salvo que haya sido dada de baja dentro de
+      * la misma corrida.
+       3150-VOLCAR-PENDIENTE-ALTA.
+           IF NOT PENDIENTE-DADA-DE-BAJA
+               MOVE WS-PENDIENTE-IDN    TO IDN OF REGISTRO-A-NUEVO
+               MOVE WS-PENDIENTE-NOMBRE TO NOMBRE OF REGISTRO-A-NUEVO
+               MOVE WS-PENDIENTE-APELLIDO
+                    TO APELLIDO OF REGISTRO-A-NUEVO
+               PERFORM 3600-GRABAR-MAESTRO-NUEVO
+           END-IF.
+           MOVE "N" TO WS-PENDIENTE-ACTIVA.
+           MOVE "N" TO WS-PENDIENTE-BAJA.
+       3150-FIN-VOLCAR-PENDIENTE-ALTA.
+           EXIT.
+
+       3500-GRABAR-LISTADO.
+           MOVE WS-ACCION         TO LIST-ACCION.
+           MOVE WS-IDN-ACTUAL     TO LIST-IDN.
+           MOVE WS-NOMBRE-ACTUAL  TO LIST-NOMBRE.
+           MOVE WS-APELLIDO-ACTUAL TO LIST-APELLIDO.
+           WRITE REGISTRO-LISTADO.
+           EVALUATE FS-LISTADO
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR CLIENTES-LISTADO"
+                   DISPLAY "FILE STATUS ERROR" FS-LISTADO
+           END-EVALUATE.
+       3500-FIN-GRABAR-LISTADO.
+           EXIT.
+
+       3600-GRABAR-MAESTRO-NUEVO.
+           WRITE REGISTRO-A-NUEVO.
+           EVALUATE FS-CLIENTES-NUEVO
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR CLIENTES-NUEVO"
+                   DISPLAY "FILE STATUS ERROR" FS-CLIENTES-NUEVO
+                   STOP RUN
+           END-EVALUATE.
+       3600-FIN-GRABAR-MAESTRO-NUEVO.
+           EXIT.
+
+       3900-GRABAR-RECHAZO.
+           MOVE MANT-OPCION TO RECH-OPCION.
+           MOVE MANT-IDN    TO RECH-IDN.
+           MOVE WS-MOTIVO   TO RECH-MOTIVO.
+           WRITE REGISTRO-RECHAZO.
+           EVALUATE FS-RECHAZOS
+               WHEN "00"
+                   ADD 1 TO WS-RECHAZADOS
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR CLIENTES-RECHAZOS"
+                   DISPLAY "FILE STATUS ERROR" FS-RECHAZOS
+           END-EVALUATE.
+       3900-FIN-GRABAR-RECHAZO.
+           EXIT.
+
+       4000-CIERRE-DE-ARCHIVOS.
+           CLOSE TRANMANT
+           CLOSE CLIENTES
+           CLOSE CLIENTES-NUEVO
+           CLOSE LISTADO
+           CLOSE RECHAZOS.
+       4000-FIN-CIERRE-DE-ARCHIVOS.
+           EXIT.
+
+       5000-MOSTRAR-RESUMEN.
+           DISPLAY "ALTAS PROCESADAS    : " WS-ALTAS.
+           DISPLAY "CAMBIOS PROCESADOS  : " WS-CAMBIOS.
+           DISPLAY "BAJAS PROCESADAS    : " WS-BAJAS.
+           DISPLAY "LISTADOS PROCESADOS : " WS-LISTADOS.
+           DISPLAY "TRANSACCIONES RECHAZADAS: " WS-RECHAZADOS.
+       5000-FIN-MOSTRAR-RESUMEN.
+           EXIT.
+
+       END PROGRAM MantenimientoClientes.
