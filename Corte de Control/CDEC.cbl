@@ -10,9 +10,20 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ENTRADA ASSIGN TO "C:\Users\musashi\bin\FEC-Y-SUC.txt"
+       SELECT ENTRADA ASSIGN TO "FEC-Y-SUC"
        ORGANIZATION SEQUENTIAL
-       ACCESS MODE SEQUENTIAL.
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-ENTRADA.
+
+       SELECT EXCEPCIONES ASSIGN TO "SUC-EXCEPCIONES"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-EXCEPCIONES.
+
+       SELECT RESUMEN ASSIGN TO "CDEC-RESUMEN"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-RESUMEN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +36,23 @@
            03  NOM-SUC             PIC X(10).
            03  CLIENTE             PIC 9(5).
            03  CHEQUES             PIC 9(3).
+           03  MONTO-COMPENSADO    PIC 9(7)V99.
+
+       FD  EXCEPCIONES.
+
+       01  REGISTRO-EXCEPCION.
+           03  FECHA-EXCEPCION          PIC 9(6).
+           03  NRO-SUC-EXCEPCION        PIC 9(2).
+           03  NOM-SUC-EXCEPCION        PIC X(10).
+           03  NOM-SUC-ESPERADO-EXC     PIC X(10).
+
+       FD  RESUMEN.
+
+       01  REGISTRO-RESUMEN.
+           03  RESUMEN-FECHA            PIC 9(6).
+           03  RESUMEN-QTOT             PIC 9(10).
+           03  RESUMEN-QTOT-MONTO       PIC 9(12)V99.
+           03  RESUMEN-QLEIDOS          PIC 9(10).
 
        WORKING-STORAGE SECTION.
 
@@ -34,20 +62,43 @@
            03  QTOT                PIC 9(10).
            03  QSUC                PIC 9(10).
            03  QFEC                PIC 9(10).
+           03  QLEIDOS             PIC 9(10).
+           03  QTOT-MONTO          PIC 9(12)V99.
+           03  QSUC-MONTO          PIC 9(12)V99.
+           03  QFEC-MONTO          PIC 9(12)V99.
+           03  WS-PRIMER-REGISTRO  PIC X(01) VALUE 'S'.
+               88 ES-PRIMER-REGISTRO VALUE 'S'.
 
 
        01  FS-ENTRADA              PIC X(2).
            88 FS-OK                VALUE '00'.
            88 FS-EOF               VALUE '10'.
 
+       01  FS-EXCEPCIONES          PIC X(2).
+           88 FS-EXC-OK            VALUE '00'.
+           88 FS-EXC-EOF           VALUE '10'.
+
+       01  FS-RESUMEN              PIC X(2).
+           88 FS-RESUMEN-OK        VALUE '00'.
+
+       01  TABLA-SUCURSALES.
+           03  TABLA-SUC-ENTRY OCCURS 5 TIMES INDEXED BY WS-IDX-SUC.
+               05  TABLA-SUC-NRO   PIC 9(2).
+               05  TABLA-SUC-NOM   PIC X(10).
+
+       01  WS-SUC-NO-ENCONTRADA    PIC X(01) VALUE 'N'.
+           88 SUC-NO-ENCONTRADA    VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            INITIALIZE VARIABLES.
            PERFORM 1000-ABERTURA-DE-ARCHIVO.
+           PERFORM 1050-CARGAR-TABLA-SUCURSALES.
            PERFORM 2000-LECTURA-DE-ARCHIVO.
            PERFORM 3000-PROCESO UNTIL FS-EOF.
            PERFORM 3700-BALANCE-DE-CHEQUES.
+           PERFORM 3800-GRABAR-RESUMEN.
            PERFORM 4000-CIERRE-DE-ARCHIVOS.
 
             STOP RUN.
@@ -63,16 +114,51 @@
                DISPLAY "ERROR AL ABRIR EL ARCHIVO"
                DISPLAY "FILE STATUS ERROR" FS-ENTRADA
            END-EVALUATE
+
+           OPEN OUTPUT EXCEPCIONES
+           EVALUATE FS-EXCEPCIONES
+               WHEN '00'
+               CONTINUE
+               WHEN '10'
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE EXCEPCIONES"
+               DISPLAY "FILE STATUS ERROR" FS-EXCEPCIONES
+           END-EVALUATE
+
+           OPEN OUTPUT RESUMEN
+           EVALUATE FS-RESUMEN
+               WHEN '00'
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO DE RESUMEN"
+               DISPLAY "FILE STATUS ERROR" FS-RESUMEN
+           END-EVALUATE
            .
        1000-FIN-ABERTURA-DE-ARCHIVO.
            EXIT.
 
+       1050-CARGAR-TABLA-SUCURSALES.
+           MOVE 1        TO TABLA-SUC-NRO (1)
+           MOVE "CENTRAL" TO TABLA-SUC-NOM (1)
+           MOVE 2        TO TABLA-SUC-NRO (2)
+           MOVE "NORTE"   TO TABLA-SUC-NOM (2)
+           MOVE 3        TO TABLA-SUC-NRO (3)
+           MOVE "SUR"     TO TABLA-SUC-NOM (3)
+           MOVE 4        TO TABLA-SUC-NRO (4)
+           MOVE "ESTE"    TO TABLA-SUC-NOM (4)
+           MOVE 5        TO TABLA-SUC-NRO (5)
+           MOVE "OESTE"   TO TABLA-SUC-NOM (5)
+           .
+       1050-FIN-CARGAR-TABLA-SUCURSALES.
+           EXIT.
+
        2000-LECTURA-DE-ARCHIVO.
 
            READ ENTRADA.
            EVALUATE FS-ENTRADA
                WHEN '00'
-               CONTINUE
+               ADD 1 TO QLEIDOS
                WHEN '10'
                CONTINUE
                WHEN OTHER
@@ -85,19 +171,26 @@
 
        3000-PROCESO.
 
-           3300-CHEQUES-POR-SUCURSALES.
+           PERFORM 3300-CHEQUES-POR-SUCURSALES.
 
        3000-FIN-PROCESO.
            EXIT.
 
        3300-CHEQUES-POR-SUCURSALES.
+           PERFORM 3400-VALIDAR-SUCURSAL.
            IF NRO-SUCURSAL EQUAL WS-SUC-ANTERIOR
-               ADD CHEQUES TO QSUC
+               ADD CHEQUES          TO QSUC
+               ADD MONTO-COMPENSADO TO QSUC-MONTO
                PERFORM 3500-CHEQUES-POR-FECHAS
                ELSE
+                   IF NOT ES-PRIMER-REGISTRO
+                       DISPLAY "SUBTOTAL SUCURSAL " WS-SUC-ANTERIOR
+                               ": " QSUC " MONTO: " QSUC-MONTO
+                   END-IF
                    MOVE NRO-SUCURSAL TO WS-SUC-ANTERIOR
-                   INITIALIZE QSUC
-                   ADD CHEQUES TO QSUC
+                   INITIALIZE QSUC QSUC-MONTO
+                   ADD CHEQUES          TO QSUC
+                   ADD MONTO-COMPENSADO TO QSUC-MONTO
                    PERFORM 3500-CHEQUES-POR-FECHAS
            END-IF.
        3300-FIN-CHEQUES-POR-SUCURSALES.
@@ -105,29 +198,100 @@
 
        3500-CHEQUES-POR-FECHAS.
            IF FECHA EQUAL WS-FEC-ANTERIOR
-               ADD CHEQUES TO QFEC
-               ADD CHEQUES TO QTOT
+               ADD CHEQUES          TO QFEC
+               ADD CHEQUES          TO QTOT
+               ADD MONTO-COMPENSADO TO QFEC-MONTO
+               ADD MONTO-COMPENSADO TO QTOT-MONTO
                PERFORM 2000-LECTURA-DE-ARCHIVO
                ELSE
+                   IF NOT ES-PRIMER-REGISTRO
+                       DISPLAY "SUBTOTAL FECHA " WS-FEC-ANTERIOR
+                               ": " QFEC " MONTO: " QFEC-MONTO
+                   END-IF
                    MOVE FECHA TO WS-FEC-ANTERIOR
-                   INITIALIZE QFEC
-                   ADD CHEQUES TO QFEC
-                   ADD CHEQUES TO QTOT
+                   INITIALIZE QFEC QFEC-MONTO
+                   ADD CHEQUES          TO QFEC
+                   ADD CHEQUES          TO QTOT
+                   ADD MONTO-COMPENSADO TO QFEC-MONTO
+                   ADD MONTO-COMPENSADO TO QTOT-MONTO
+                   MOVE 'N' TO WS-PRIMER-REGISTRO
                    PERFORM 2000-LECTURA-DE-ARCHIVO
            END-IF.
        3500-FIN-CHEQUES-POR-FECHAS.
            EXIT.
 
+       3400-VALIDAR-SUCURSAL.
+           MOVE 'N' TO WS-SUC-NO-ENCONTRADA.
+           SET WS-IDX-SUC TO 1.
+           SEARCH TABLA-SUC-ENTRY
+               AT END
+                   MOVE 'S' TO WS-SUC-NO-ENCONTRADA
+                   PERFORM 3450-GRABAR-EXCEPCION
+               WHEN TABLA-SUC-NRO (WS-IDX-SUC) EQUAL NRO-SUCURSAL
+                   IF NOM-SUC NOT EQUAL TABLA-SUC-NOM (WS-IDX-SUC)
+                       PERFORM 3450-GRABAR-EXCEPCION
+                   END-IF
+           END-SEARCH
+           .
+       3400-FIN-VALIDAR-SUCURSAL.
+           EXIT.
+
+       3450-GRABAR-EXCEPCION.
+           MOVE FECHA        TO FECHA-EXCEPCION
+           MOVE NRO-SUCURSAL TO NRO-SUC-EXCEPCION
+           MOVE NOM-SUC      TO NOM-SUC-EXCEPCION
+           IF SUC-NO-ENCONTRADA
+               MOVE SPACES                    TO NOM-SUC-ESPERADO-EXC
+           ELSE
+               MOVE TABLA-SUC-NOM (WS-IDX-SUC) TO NOM-SUC-ESPERADO-EXC
+           END-IF
+           WRITE REGISTRO-EXCEPCION
+           EVALUATE FS-EXCEPCIONES
+               WHEN '00'
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL GRABAR EXCEPCION DE SUCURSAL"
+               DISPLAY "FILE STATUS ERROR" FS-EXCEPCIONES
+           END-EVALUATE
+           .
+       3450-FIN-GRABAR-EXCEPCION.
+           EXIT.
+
        3700-BALANCE-DE-CHEQUES.
            IF FS-EOF
+              DISPLAY "SUBTOTAL FECHA " WS-FEC-ANTERIOR ": " QFEC
+                      " MONTO: " QFEC-MONTO
+              DISPLAY "SUBTOTAL SUCURSAL " WS-SUC-ANTERIOR ": " QSUC
+                      " MONTO: " QSUC-MONTO
               DISPLAY "TOTAL GENERAL DE CHEQUES: "      QTOT
+              DISPLAY "TOTAL GENERAL DE MONTO: "        QTOT-MONTO
               DISPLAY "TOTAL DE CHEQUES POR FECHA: "    QFEC
+              DISPLAY "TOTAL DE MONTO POR FECHA: "      QFEC-MONTO
               DISPLAY "TOTAL DE CHEQUES POR SUCURSAL: " QSUC
+              DISPLAY "TOTAL DE MONTO POR SUCURSAL: "   QSUC-MONTO
+              DISPLAY "REGISTROS LEIDOS (HASH TOTAL): " QLEIDOS
            END-IF
            .
        3700-FIN-BALANCE-DE-CHEQUES.
            EXIT.
 
+       3800-GRABAR-RESUMEN.
+           ACCEPT RESUMEN-FECHA      FROM DATE.
+           MOVE QTOT                TO RESUMEN-QTOT.
+           MOVE QTOT-MONTO           TO RESUMEN-QTOT-MONTO.
+           MOVE QLEIDOS              TO RESUMEN-QLEIDOS.
+           WRITE REGISTRO-RESUMEN
+           EVALUATE FS-RESUMEN
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR AL GRABAR EL ARCHIVO DE RESUMEN"
+                    DISPLAY "FILE STATUS ERROR" FS-RESUMEN
+           END-EVALUATE
+           .
+       3800-FIN-GRABAR-RESUMEN.
+           EXIT.
+
        4000-CIERRE-DE-ARCHIVOS.
            CLOSE  ENTRADA
            EVALUATE FS-ENTRADA
@@ -139,6 +303,24 @@
                     DISPLAY "ERROR EN EL CIERRE DE ARCHIVO"
            END-EVALUATE.
 
+           CLOSE  EXCEPCIONES
+           EVALUATE FS-EXCEPCIONES
+               WHEN "00"
+                    CONTINUE
+               WHEN "10"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN EL CIERRE DE EXCEPCIONES"
+           END-EVALUATE.
+
+           CLOSE  RESUMEN
+           EVALUATE FS-RESUMEN
+               WHEN "00"
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN EL CIERRE DEL RESUMEN"
+           END-EVALUATE.
+
        4000-FIN-CIERRE-DE-ARCHIVOS.
            EXIT.
 
