@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: Matías Sebastian Ravera
+      * Date: 08/08/2026
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidadorSaldo.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SALDO-CRUDO ASSIGN TO "SALDO-CRUDO"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-CRUDO.
+
+       SELECT SALDO-LIMPIO ASSIGN TO "SALDO"
+       ORGANIZATION INDEXED
+       ACCESS MODE SEQUENTIAL
+       RECORD KEY IS IDN OF REGISTRO-LIMPIO WITH DUPLICATES
+       FILE STATUS IS FS-LIMPIO.
+
+       SELECT SALDO-RECHAZOS ASSIGN TO "SALDO-RECHAZOS"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE SEQUENTIAL
+       FILE STATUS IS FS-RECHAZOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALDO-CRUDO.
+
+       01  REGISTRO-CRUDO.
+           03  FILLER          PIC X(15).
+           03  IDN-RAW         PIC X(5).
+           03  FILLER          PIC X(12).
+           03  SALDOS-RAW      PIC X(7).
+       01  REGISTRO-CRUDO-NUM.
+           03  FILLER          PIC X(15).
+           03  IDN-NUM         PIC 9(5).
+           03  FILLER          PIC X(12).
+           03  SALDOS-NUM      PIC S9(5)V99.
+
+       FD  SALDO-LIMPIO.
+
+       01  REGISTRO-LIMPIO.
+           03  FILLER          PIC X(15).
+           03  IDN             PIC 9(5).
+           03  FILLER          PIC X(12).
+           03  SALDOS          PIC S9(5)V99.
+
+       FD  SALDO-RECHAZOS.
+
+       01  REGISTRO-RECHAZO.
+           03  RECH-IDN        PIC X(5).
+           03  RECH-SALDOS     PIC X(7).
+           03  RECH-MOTIVO     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CRUDO            PIC X(2).
+           88 FS-CRUDO-OK      VALUE "00".
+           88 FS-CRUDO-EOF     VALUE "10".
+
+       01  FS-LIMPIO           PIC X(2).
+           88 FS-LIMPIO-OK     VALUE "00".
+
+       01  FS-RECHAZOS         PIC X(2).
+           88 FS-RECHAZOS-OK   VALUE "00".
+
+       01  CONTADORES.
+           03  WS-LEIDOS       PIC 9(5) VALUE ZERO.
+           03  WS-VALIDOS      PIC 9(5) VALUE ZERO.
+           03  WS-RECHAZADOS   PIC 9(5) VALUE ZERO.
+
+       01  WS-SALDO-MAXIMO     PIC S9(5)V99 VALUE 50000.00.
+       01  WS-SALDO-CHK        PIC S9(5)V99.
+       01  WS-MOTIVO           PIC X(20).
+       01  WS-IDN-ANT-CRUDO    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-ABERTURA-DE-ARCHIVOS.
+           PERFORM 2000-LEER-CRUDO.
+           PERFORM 3000-PROCESO UNTIL FS-CRUDO-EOF.
+           PERFORM 5000-MOSTRAR-RESUMEN.
+           PERFORM 4000-CIERRE-DE-ARCHIVOS.
+
+           STOP RUN.
+
+       1000-ABERTURA-DE-ARCHIVOS.
+           OPEN INPUT SALDO-CRUDO
+           EVALUATE FS-CRUDO
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR SALDO-CRUDO"
+               DISPLAY "FILE STATUS ERROR" FS-CRUDO
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT SALDO-LIMPIO
+           EVALUATE FS-LIMPIO
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR SALDO"
+               DISPLAY "FILE STATUS ERROR" FS-LIMPIO
+               STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT SALDO-RECHAZOS
+           EVALUATE FS-RECHAZOS
+               WHEN "00"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR AL ABRIR SALDO-RECHAZOS"
+               DISPLAY "FILE STATUS ERROR" FS-RECHAZOS
+               STOP RUN
+           END-EVALUATE
+           .
+       1000-FIN-ABERTURA-DE-ARCHIVOS.
+           EXIT.
+
+       2000-LEER-CRUDO.
+           READ SALDO-CRUDO.
+           EVALUATE FS-CRUDO
+               WHEN "00"
+               ADD 1 TO WS-LEIDOS
+               WHEN "10"
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "ERROR EN LECTURA DE SALDO-CRUDO"
+               DISPLAY "FILE STATUS ERROR" FS-CRUDO
+               STOP RUN
+           END-EVALUATE
+           .
+       2000-FIN-LEER-CRUDO.
+           EXIT.
+
+       3000-PROCESO.
+           IF IDN-NUM OF REGISTRO-CRUDO-NUM NOT NUMERIC
+               MOVE "IDN NO NUMERICO" TO WS-MOTIVO
+               PERFORM 3900-GRABAR-RECHAZO
+           ELSE
+               IF SALDOS-NUM OF REGISTRO-CRUDO-NUM NOT NUMERIC
+                   MOVE "SALDOS MAL FORMADO" TO WS-MOTIVO
+                   PERFORM 3900-GRABAR-RECHAZO
+               ELSE
+                   IF IDN-NUM OF REGISTRO-CRUDO-NUM
+                      LESS THAN WS-IDN-ANT-CRUDO
+                       MOVE "FUERA DE SECUENCIA" TO WS-MOTIVO
+                       PERFORM 3900-GRABAR-RECHAZO
+                   ELSE
+                       MOVE IDN-NUM OF REGISTRO-CRUDO-NUM
+                            TO WS-IDN-ANT-CRUDO
+                       MOVE SALDOS-NUM OF REGISTRO-CRUDO-NUM
+                            TO WS-SALDO-CHK
+                       IF WS-SALDO-CHK < -WS-SALDO-MAXIMO
+                          OR WS-SALDO-CHK > WS-SALDO-MAXIMO
+                           MOVE "SALDOS FUERA DE RANGO" TO WS-MOTIVO
+                           PERFORM 3900-GRABAR-RECHAZO
+                       ELSE
+                           PERFORM 3500-GRABAR-LIMPIO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 2000-LEER-CRUDO.
+       3000-FIN-PROCESO.
+           EXIT.
+
+       3500-GRABAR-LIMPIO.
+           MOVE IDN-NUM    OF REGISTRO-CRUDO-NUM
+                TO IDN    OF REGISTRO-LIMPIO.
+           MOVE SALDOS-NUM OF REGISTRO-CRUDO-NUM
+                TO SALDOS OF REGISTRO-LIMPIO.
+           WRITE REGISTRO-LIMPIO.
+           EVALUATE FS-LIMPIO
+               WHEN "00"
+                   ADD 1 TO WS-VALIDOS
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR SALDO"
+                   DISPLAY "FILE STATUS ERROR" FS-LIMPIO
+                   MOVE "ERROR AL GRABAR" TO WS-MOTIVO
+                   PERFORM 3900-GRABAR-RECHAZO
+           END-EVALUATE.
+       3500-FIN-GRABAR-LIMPIO.
+           EXIT.
+
+       3900-GRABAR-RECHAZO.
+           MOVE IDN-RAW    OF REGISTRO-CRUDO TO RECH-IDN.
+           MOVE SALDOS-RAW OF REGISTRO-CRUDO TO RECH-SALDOS.
+           MOVE WS-MOTIVO                    TO RECH-MOTIVO.
+           WRITE REGISTRO-RECHAZO.
+           EVALUATE FS-RECHAZOS
+               WHEN "00"
+                   ADD 1 TO WS-RECHAZADOS
+               WHEN OTHER
+                   DISPLAY "ERROR AL GRABAR SALDO-RECHAZOS"
+                   DISPLAY "FILE STATUS ERROR" FS-RECHAZOS
+           END-EVALUATE.
+       3900-FIN-GRABAR-RECHAZO.
+           EXIT.
+
+       4000-CIERRE-DE-ARCHIVOS.
+           CLOSE SALDO-CRUDO
+           CLOSE SALDO-LIMPIO
+           CLOSE SALDO-RECHAZOS.
+       4000-FIN-CIERRE-DE-ARCHIVOS.
+           EXIT.
+
+       5000-MOSTRAR-RESUMEN.
+           DISPLAY "REGISTROS LEIDOS    : " WS-LEIDOS.
+           DISPLAY "REGISTROS VALIDOS   : " WS-VALIDOS.
+           DISPLAY "REGISTROS RECHAZADOS: " WS-RECHAZADOS.
+       5000-FIN-MOSTRAR-RESUMEN.
+           EXIT.
+
+       END PROGRAM ValidadorSaldo.
